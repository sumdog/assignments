@@ -22,14 +22,40 @@ source-computer. GNU-Linux-IA32.
 
 input-output section.
 file-control.
-    select input-file      assign to "check.dat".
-    select valid-file      assign to "valid.out".
-    select exception-file  assign to "exception.out".
+    select filename-control-file assign to "filenames.dat"
+        file status is filename-control-file-status.
+    select input-file      assign to dynamic input-file-name.
+    select valid-file      assign to dynamic valid-file-name
+        file status is valid-file-status.
+    select exception-file  assign to dynamic exception-file-name
+        file status is exception-file-status.
+    select review-file     assign to dynamic review-file-name
+        file status is review-file-status.
+    select valid-csv-file      assign to dynamic valid-csv-file-name
+        file status is valid-csv-file-status.
+    select exception-csv-file  assign to dynamic exception-csv-file-name
+        file status is exception-csv-file-status.
+    select control-totals-file assign to "control-totals.out".
+    select checkpoint-file assign to "checkdata.ckpt"
+        file status is checkpoint-file-status.
 
 data division.
 
 file section.
 
+*shared file-name control file (filenames.dat) - one logical-name/
+*physical-filename pair per record, read by every one of the four
+*programs at startup so an operator can redirect where a program's
+*files live without recompiling.  Any name this program doesn't
+*recognize is ignored; any name it does recognize but that's missing
+*from the control file (or the control file itself is missing) falls
+*back to this program's own compiled-in default below.
+fd  filename-control-file
+        record contains 58 characters.
+01  filename-control-record.
+    05  fc-logical-name         pic x(8).
+    05  fc-physical-name        pic x(50).
+
 fd  input-file
         record contains 61 characters.
 01  input-line              pic x(61).
@@ -42,430 +68,37 @@ fd  exception-file
         record contains 80 characters.
 01  exception-report-line   pic x(80).
 
-working-storage section.
-
-01  input-record-in.
-    05  name-in.
-        10  last-name-in            pic x(15).
-        10  first-name-in           pic x(10).
-    05  acct-num-in                 pic 9(4).
-    05  acct-sum-in                 pic 9(3).
-    05  birthdate-in.
-        10  month-in                pic 9(2).
-        10  day-in                  pic 9(2).
-        10  year-in                 pic 9(4).
-    05  age-in                      pic 9(3).
-    05  discount-rate-in            pic v999.
-    05  balance-in                  pic 9(5)v99.
-    05  balance-sign-in             pic x(1).
-    05  interest-in                 pic 9(4)v99.
-    05  credit-rating-in            pic x(1).
-
-01  file-eof-flags.
-    05  input-file-flag             pic x(1)   value "N".
-        88  end-of-input-file                  value "Y".
-
-01  error-message-area.
-    05  err-msg-1  pic x(35) value "1  Last name missing               ".
-    05  err-msg-2  pic x(35) value "2  Acct number field missing       ".
-    05  err-msg-3  pic x(35) value "3  Name contains invalid characters".
-    05  err-msg-4  pic x(35) value "4  Acct Num/acct Sum not numeric   ".
-    05  err-msg-5  pic x(35) value "5  Check sum test fails            ".
-    05  err-msg-6  pic x(35) value "6  Birthdate/age not numeric       ".
-    05  err-msg-7  pic x(35) value "7  Birthdate not in range          ".
-    05  err-msg-8  pic x(35) value "8  Age test fails                  ".
-    05  err-msg-9  pic x(35) value "9  Credit rating invalid           ".
-    05  err-msg-10 pic x(35) value "10 Discount rate not numeric       ".
-    05  err-msg-11 pic x(35) value "11 Discount & credit rate: no match".
-    05  err-msg-12 pic x(35) value "12 Balance/interest not numeric    ".
-    05  err-msg-13 pic x(35) value "13 Interest amount too large       ".
-
-01  report-control-variables.
-    05  error-detected-flag          pic x(1).
-        88  error-has-been-detected            value "Y".
-        88  no-error-detected                  value "N".
-
-    05  exception-record-count      pic 9(3) value zero.
-    05  valid-record-count          pic 9(3) value zero.
-    05  exception-line-count        pic 9(2) value zero.
-    05  valid-line-count            pic 9(2) value zero.
-    05  max-exception-line-count    pic 9(2) value 66.
-    05  max-valid-line-count        pic 9(2) value 66.
-
-01  report-line-templates.
-    05  record-echo-line.
-        10  record-count-out        pic zz9.
-        10  filler                  pic x(4) value ".   ".
-        10  record-echo-out         pic x(61).
-
-    05  error-msg-line.
-        10  filler                  pic x(10) value spaces.
-        10  err-msg-out             pic x(35).
-
-*    05  exception-file-header.
-
-*    05  exception-page-header.
-
-*    05  valid-file-header.
-
-*    05  valid-page-header.
-
-*    05  exception-file-footer.
-
-*    05  valid-file-footer.
-
-*variables for check #3
-01 check-3-variables.
-     05 name-test-area       pic x(25).
-     05 name-letter-area redefines name-test-area.
-        10  name-char        pic x(1) occurs 25 times.
-     05 next-name-char       pic x(1).
-        88 valid-name-char   value "A" through "Z", "a" through "z", " ", "'", "-".
-     05 name-char-index      pic S9(3) comp.
-     05 valid-name-flag      pic x(1).
-        88 invalid-name      value "N".
-*end check #3 vars
-
-*variables for check #5
-01 check-5-variables.
-     05 acct-num-check    pic 9(4).
-     05 acct-num-area redefines acct-num-check.
-        10 acct-digit     pic 9(1) occurs 4 times.
-     05 acct-sum-check    pic 9(3).
-     05 digit-index       pic S9(3) comp.
-*end check #5 vars
-
-*variables for check #6
-01 check-6-variables.
-    05  birthdate-in-test.
-        10  month-in-test                pic 9(2).
-        10  day-in-test                  pic 9(2).
-        10  year-in-test                 pic 9(4).
-    05  age-in-test                      pic 9(3).
-*end check #6 vars
-
-*variables for check #9
-01 check-9-variables.
-    05 credit-char-test                  pic x(1).
-       88 credit-a                       value "A".
-       88 credit-b                       value "B".
-       88 credit-c                       value "C".
-       88 credit-d                       value "D".
-       88 credit-char-valid              value "A" through "D".
-    05 check-9-flag                      pic x(1).
-       88 check-9-valid                  value "Y".
-*end check #9 vars
-
-*variables for check #10
-01 check-10-variables.
-    05 discount-rate-test                pic v999.
-    05 check-10-flag                     pic x(1).
-       88 check-10-valid                 value "Y".
-*end check #10 vars
-
-*variables for check #11
-01 check-11-variables.
-    05 discount-value                    pic v999.
-       88 discount-a                     value .125.
-       88 discount-b                     value .08.
-       88 discount-c                     value .02.
-   05 check-11-flag                      pic x(1).
-       88 check-11-valid                 value "Y".
-*end check #11 vars
-
-*variables for check #12
-01 check-12-variables.
-    05 interest-test                pic 9(4)v99.
-    05 balance-test                 pic 9(5)v99.
-*end check #12 vars
-
-*variables for check #13
-01 check-13-variables.
-    05 balance-ten                  pic 9(5)v99.
-*env check #13 vars     
-
-
-procedure division.
-
-100-main  section.
-
-100-main-line-para.
-    open input  input-file.
-    open output valid-file.
-    open output exception-file.
-
-*    perform 150-valid-file-header-para.
-*    perform 150-exception-file-header-para.
-
-    read input-file into input-record-in
-         at end move "Y" to input-file-flag.
-    perform  200-process-input-record-para until end-of-input-file.
-
-*    perform 150-valid-file-footer-para.
-*    perform 150-exception-file-footer-para.
-
-    close input-file.
-    close valid-file.
-    close exception-file.
-
-    stop run.
-
-110-reset-flags-para.
-    move "N" to check-9-flag.
-    move "N" to check-10-flag.
-    move "N" to check-11-flag.
-
-200-process-input-record-para.
-*    move all "N" to error-check-flags.
-    perform 110-reset-flags-para.
-    move "N" to error-detected-flag.
-    move input-record-in to record-echo-out.
-
-    perform 300-check-1-para.
-
-    perform 300-check-2-para.
-
-******  All other checks are performed here *****
-
-    perform 300-check-3-para.
-
-    perform 300-check-4-para.
-
-*check 4, if true, will call check 5
-
-    perform 300-check-6-para.
-
-* check 6, if true, will call checks 7&8
-
-    perform 300-check-9-para.
-
-    perform 300-check-10-para.
-
-    if check-9-valid and check-10-valid then
-         perform 300-check-11-para.
-
-    perform 300-check-12-para.
-
-    if no-error-detected then
-         perform 400-valid-record-echo-para.
-
-    read input-file into input-record-in
-         at end move "Y" to input-file-flag.
-
-* CHECK to see if last name exists
-300-check-1-para.
-    if last-name-in = spaces then
-        move  err-msg-1 to err-msg-out
-        perform 400-err-msg-para.
-
-*CHECK to see if account number exists
-300-check-2-para.
-    if acct-num-in = spaces then
-        move err-msg-2 to err-msg-out
-        perform 400-err-msg-para.
-
-*PRE split name into an array of chars - call CHECK 3a
-300-check-3-para.
-    move name-in to name-test-area.
-    move "Y" to valid-name-flag.
-    perform 305-check-3a-para varying name-char-index from 1 by 1 
-      until name-char-index > 25 OR invalid-name.
-
-    if invalid-name then
-       move err-msg-3 to err-msg-out
-       perform 400-err-msg-para.
-
-*CHECK if each char in array is an A-Z, a-z, ', space or -
-305-check-3a-para.
-    move name-char(name-char-index) to next-name-char.
-    if not valid-name-char then move "N" to valid-name-flag.
-
-*CHECK if account number and checksum are numberic - call CHECK 5
-300-check-4-para.
-    if  (acct-num-in is not numeric or  acct-sum-in is not numeric) then
-             move err-msg-4 to err-msg-out
-             perform  400-err-msg-para
-    else
-             perform 300-check-5-para.
-
-*PRE split account number checksum into an array - call CHECK 5a - check result
-300-check-5-para.
-    move acct-num-in to acct-num-check.
-    move zero to acct-sum-check.
-    perform 305-check-5a-para varying digit-index from 1 by 1 until digit-index > 4.
-   
-    if acct-sum-check not equal acct-sum-in then
-         move err-msg-5 to err-msg-out
-         perform 400-err-msg-para.
-
-*CHECK adds up digits using check-sum algrothym for check in CHECK 5
-305-check-5a-para.
-    compute acct-sum-check = acct-sum-check + (6 - digit-index) * acct-digit(digit-index).
-
-*CHECK replace spaces by zeros and check if age and birthdate are numberic - call CHECK 7&8
-300-check-6-para.
-    move birthdate-in to birthdate-in-test.
-    move age-in to age-in-test.
-
-    inspect birthdate-in-test replacing all spaces by zeros.
-    inspect age-in-test       replacing all spaces by zeros.
-
-    if( birthdate-in-test is numeric and age-in-test is numeric) then
-       perform 300-check-7-para
-       perform 300-check-8-para
-    else
-       move err-msg-6 to err-msg-out
-       perform 400-err-msg-para.
-    
-*CHECK to see if m/d/y range and age is valid
-300-check-7-para.
-     if not ( month-in-test >= 1 and month-in-test <= 12 and
-          day-in-test >= 1 and day-in-test <= 31     and
-          year-in-test <= 2001 ) then
-       move err-msg-7 to err-msg-out
-       perform 400-err-msg-para.
-
-*CHECK to see if age is correct
-300-check-8-para.
-     if ( age-in-test not equal to 2003 - year-in-test ) then
-          move err-msg-8 to err-msg-out
-          perform 400-err-msg-para.
-
-*CHECK to see if credit rating is valid
-300-check-9-para.
-     move credit-rating-in to credit-char-test.
-     if ( not credit-char-valid ) then
-          move "N" to check-9-flag
-          move err-msg-9 to err-msg-out
-          perform 400-err-msg-para
-     else
-          move "Y" to check-9-flag.
-
-*CHECK to see if discount rate is numeric
-300-check-10-para.
-     move discount-rate-in to discount-rate-test.
-     inspect discount-rate-test replacing all spaces by zeros.
-     if not discount-rate-test is numeric then
-        move "N" to check-10-flag
-       move err-msg-10 to err-msg-out
-        perform 400-err-msg-para
-     else
-        move "Y" to check-10-flag.
-
-*CHECK to see if discount rating (replaced with zeros) corsponds with credit rating
-300-check-11-para.
-    move discount-rate-test to discount-value.
-
-    if (credit-a and discount-a) or
-       (credit-b and discount-b) or
-       (credit-c and discount-c) or
-       (credit-d and discount-value is numeric) then
-     move "Y" to check-11-flag
-    else
-      move err-msg-11 to err-msg-out
-      perform 400-err-msg-para.
-
-*CHECK to see if Balance and Interest fields are numeric - call CHECK 13
-300-check-12-para.
-    move interest-in to interest-test.
-    move balance-in  to balance-test.
-    
-    inspect interest-test replacing all spaces by zeros.
-    inspect balance-test  replacing all spaces by zeros.
-
-    if( interest-test is numeric and balance-test is numeric ) then
-        perform 300-check-13-para
-    else
-        move err-msg-12 to err-msg-out
-        perform 400-err-msg-para.
-
-*CHECK if bal-sign argument is valid
-300-check-13-para.
-    multiply .1 by balance-test giving balance-ten.
-
-    if balance-sign-in = '-'  and interest-test > balance-test then
-       move err-msg-13 to err-msg-out
-       perform 400-err-msg-para.
-
-400-err-msg-para.
-    if no-error-detected then perform 400-exception-record-echo-para.
-    write exception-report-line from error-msg-line
-                                after advancing 1 line.
-
-    add 1 to exception-line-count.
-*    if (exception-line-count > max-exception-line-count) then
-*         move zero to exception-line-count
-*         write exception-report-line from exception-page-header
-*                                after advancing page.
-
-
-400-exception-record-echo-para.
-    add 1 to exception-record-count.
-    move exception-record-count to record-count-out.
-    write exception-report-line from record-echo-line
-                                after advancing 2 lines.
-    move "Y" to error-detected-flag.
-    add 2 to exception-line-count.
-*    if (exception-line-count > max-exception-line-count) then
-*         move zero to exception-line-count
-*         write exception-report-line from exception-page-header
-*                                after advancing page.
-
-400-valid-record-echo-para.
-    add 1 to valid-record-count.
-    move valid-record-count to record-count-out.
-    write valid-report-line from record-echo-line
-                                after advancing 2 lines.
-    add 2 to valid-line-count.
-*    if (valid-line-count > max-valid-line-count) then
-*         move zero to valid-line-count
-*         write valid-report-line from valid-page-header
-*                                after advancing page.
-
-
-*****************************************************************
-*                                                               
-*  Program #1 for Hume's File Processing Class
-*
-*  Compiled and tested with tinycobol for Linux 
-*   and Compaq Cobol on VMS
-*
-*  Name: Sumit Khanna
-*  
-*                                                               
-*****************************************************************
-
-identification division.
-
-program-id.   check-data.
-author.       Sumit Khanna.
-
-environment division.
-
-configuration section.
-source-computer. GNU-Linux-IA32.
-
-input-output section.
-file-control.
-    select input-file      assign to "check.dat".
-    select valid-file      assign to "valid.out".
-    select exception-file  assign to "exception.out".
-
-data division.
-
-file section.
+fd  review-file
+        record contains 80 characters.
+01  review-report-line      pic x(80).
 
-fd  input-file
-        record contains 61 characters.
-01  input-line              pic x(61).
+*comma-delimited twins of valid.out/exception.out - same per-record
+*field values as the printed reports, minus the page headers/footers,
+*so the day's run can be loaded into a spreadsheet or picked up by a
+*downstream job without having to screen-scrape the print layout.
+fd  valid-csv-file
+        record contains 120 characters.
+01  valid-csv-line          pic x(120).
 
-fd  valid-file
-        record contains 80 characters.
-01  valid-report-line       pic x(80).
+fd  exception-csv-file
+        record contains 200 characters.
+01  exception-csv-line      pic x(200).
 
-fd  exception-file
+fd  control-totals-file
         record contains 80 characters.
-01  exception-report-line   pic x(80).
+01  control-totals-line     pic x(80).
+
+*restart checkpoint: one record per checkpoint interval, the last
+*record written is the most recent checkpoint.  A restart run reads
+*through to the end of this file to recover where the prior run left
+*off, then reopens it in extend mode to keep logging from there.
+fd  checkpoint-file
+        record contains 13 characters.
+01  checkpoint-record.
+    05  ckpt-input-record-count     pic 9(4).
+    05  ckpt-valid-record-count     pic 9(3).
+    05  ckpt-exception-record-count pic 9(3).
+    05  ckpt-review-record-count    pic 9(3).
 
 working-storage section.
 
@@ -489,6 +122,28 @@ working-storage section.
 01  file-eof-flags.
     05  input-file-flag             pic x(1)   value "N".
         88  end-of-input-file                  value "Y".
+    05  checkpoint-file-flag        pic x(1)   value "N".
+        88  end-of-checkpoint-file             value "Y".
+    05  filename-control-file-flag  pic x(1)   value "N".
+        88  end-of-filename-control-file       value "Y".
+
+01  filename-control-file-status   pic xx.
+01  checkpoint-file-status         pic xx.
+01  valid-file-status              pic xx.
+01  exception-file-status          pic xx.
+01  review-file-status             pic xx.
+01  valid-csv-file-status          pic xx.
+01  exception-csv-file-status      pic xx.
+
+*dynamic file names - defaulted to this program's own compiled-in
+*names, overridden by a matching entry in filenames.dat if present.
+01  dynamic-file-names.
+    05  input-file-name        pic x(50) value "check.dat".
+    05  valid-file-name        pic x(50) value "valid.out".
+    05  exception-file-name    pic x(50) value "exception.out".
+    05  review-file-name       pic x(50) value "review.out".
+    05  valid-csv-file-name     pic x(50) value "valid.csv".
+    05  exception-csv-file-name pic x(50) value "exception.csv".
 
 01  error-message-area.
     05  err-msg-1  pic x(35) value "1  Last name missing               ".
@@ -504,6 +159,34 @@ working-storage section.
     05  err-msg-11 pic x(35) value "11 Discount & credit rate: no match".
     05  err-msg-12 pic x(35) value "12 Balance/interest not numeric    ".
     05  err-msg-13 pic x(35) value "13 Interest amount too large       ".
+    05  err-msg-14 pic x(35) value "14 Duplicate acct num in this run  ".
+
+01  error-message-table redefines error-message-area.
+    05  err-msg-table              pic x(35) occurs 14 times.
+
+*review-file routing: which check numbers are "soft" failures that a
+*clerk can eyeball and approve, rather than hard rejects.  Starts with
+*check 11 (discount/credit rate mismatch) and check 13 (interest
+*exceeds balance with negative sign) per operations request.
+01  review-eligible-area.
+    05  review-eligible-1   pic x(1) value "N".
+    05  review-eligible-2   pic x(1) value "N".
+    05  review-eligible-3   pic x(1) value "N".
+    05  review-eligible-4   pic x(1) value "N".
+    05  review-eligible-5   pic x(1) value "N".
+    05  review-eligible-6   pic x(1) value "N".
+    05  review-eligible-7   pic x(1) value "N".
+    05  review-eligible-8   pic x(1) value "N".
+    05  review-eligible-9   pic x(1) value "N".
+    05  review-eligible-10  pic x(1) value "N".
+    05  review-eligible-11  pic x(1) value "Y".
+    05  review-eligible-12  pic x(1) value "N".
+    05  review-eligible-13  pic x(1) value "Y".
+    05  review-eligible-14  pic x(1) value "N".
+
+01  review-eligible-table redefines review-eligible-area.
+    05  review-eligible-flag       pic x(1) occurs 14 times.
+        88  check-is-review-eligible          value "Y".
 
 01  report-control-variables.
     05  error-detected-flag          pic x(1).
@@ -512,10 +195,90 @@ working-storage section.
 
     05  exception-record-count      pic 9(3) value zero.
     05  valid-record-count          pic 9(3) value zero.
+    05  review-record-count         pic 9(3) value zero.
     05  exception-line-count        pic 9(2) value zero.
     05  valid-line-count            pic 9(2) value zero.
+    05  review-line-count           pic 9(2) value zero.
     05  max-exception-line-count    pic 9(2) value 66.
     05  max-valid-line-count        pic 9(2) value 66.
+    05  max-review-line-count       pic 9(2) value 66.
+
+    05  run-date-raw                pic 9(8).
+    05  run-date-display.
+        10  run-date-yyyy           pic 9(4).
+        10  filler                  pic x(1) value "-".
+        10  run-date-mm             pic 9(2).
+        10  filler                  pic x(1) value "-".
+        10  run-date-dd             pic 9(2).
+
+    05  input-record-count          pic 9(4) value zero.
+
+    05  current-check-year          pic 9(4).
+    05  current-check-number        pic 9(2).
+    05  cmd-line-param               pic x(80).
+
+*restart checkpoint controls - see 170-thru-180 paragraphs.  Restart
+*mode is requested by passing RESTART as (or within) the command-line
+*parameter, e.g. "2026 RESTART".
+    05  restart-mode-flag           pic x(1) value "N".
+        88  restart-requested                 value "Y".
+    05  restart-tally-count         pic 9(4) value zero.
+    05  checkpoint-interval         pic 9(4) value 50.
+    05  checkpoint-quotient         pic 9(4) comp.
+    05  checkpoint-remainder        pic 9(4) comp.
+    05  reposition-index            pic 9(4) comp.
+
+01  runlog-call-args.
+    05  runlog-call-action         pic x(5).
+    05  runlog-call-job-name       pic x(20) value "CHECK-DATA".
+    05  runlog-call-count-1        pic 9(7).
+    05  runlog-call-count-2        pic 9(7).
+    05  runlog-call-count-3        pic 9(7).
+
+01  check-failure-counts.
+    05  check-fail-count            pic 9(4) occurs 14 times value zero.
+    05  check-breakdown-index       pic S9(3) comp.
+
+01  control-totals-line-templates.
+    05  ct-title-line.
+        10  filler                  pic x(18) value spaces.
+        10  filler                  pic x(30) value "CHECK-DATA CONTROL TOTALS".
+        10  filler                  pic x(10) value spaces.
+        10  ct-title-date-label     pic x(10) value "RUN DATE: ".
+        10  ct-title-run-date       pic x(10).
+
+    05  ct-total-read-line.
+        10  filler                  pic x(2)  value spaces.
+        10  filler                  pic x(30) value "TOTAL RECORDS READ:        ".
+        10  ct-total-read-out       pic zzz9.
+
+    05  ct-total-valid-line.
+        10  filler                  pic x(2)  value spaces.
+        10  filler                  pic x(30) value "TOTAL VALID RECORDS:       ".
+        10  ct-total-valid-out      pic zzz9.
+
+    05  ct-total-exception-line.
+        10  filler                  pic x(2)  value spaces.
+        10  filler                  pic x(30) value "TOTAL EXCEPTION RECORDS:   ".
+        10  ct-total-exception-out  pic zzz9.
+
+    05  ct-total-review-line.
+        10  filler                  pic x(2)  value spaces.
+        10  filler                  pic x(30) value "TOTAL RECORDS FOR REVIEW:  ".
+        10  ct-total-review-out     pic zzz9.
+
+    05  ct-breakdown-header-line.
+        10  filler                  pic x(2)  value spaces.
+        10  filler                  pic x(46) value
+            "FAILURES BY CHECK NUMBER (BLANK = NO FAILURES)".
+
+    05  ct-breakdown-line.
+        10  filler                  pic x(2)  value spaces.
+        10  ct-check-num-out        pic z9.
+        10  filler                  pic x(3)  value spaces.
+        10  ct-check-msg-out        pic x(35).
+        10  filler                  pic x(3)  value spaces.
+        10  ct-check-count-out      pic zzz9.
 
 01  report-line-templates.
     05  record-echo-line.
@@ -527,17 +290,98 @@ working-storage section.
         10  filler                  pic x(10) value spaces.
         10  err-msg-out             pic x(35).
 
-*    05  exception-file-header.
-
-*    05  exception-page-header.
+    05  exception-file-header.
+        10  filler                  pic x(20) value spaces.
+        10  exh-title               pic x(23) value "DAILY EXCEPTION REPORT".
+        10  filler                  pic x(7)  value spaces.
+        10  exh-date-label          pic x(10) value "RUN DATE: ".
+        10  exh-run-date            pic x(10).
+        10  filler                  pic x(10) value spaces.
 
-*    05  valid-file-header.
+    05  exception-page-header.
+        10  exph-col-1              pic x(7)  value "REC#".
+        10  filler                  pic x(3)  value spaces.
+        10  exph-col-2              pic x(30) value "INPUT RECORD (AS ENTERED)".
+        10  filler                  pic x(10) value spaces.
+        10  exph-col-3              pic x(20) value "ERROR(S) DETECTED".
 
-*    05  valid-page-header.
+    05  valid-file-header.
+        10  filler                  pic x(20) value spaces.
+        10  vh-title                pic x(20) value "DAILY VALID RECORDS".
+        10  filler                  pic x(10) value spaces.
+        10  vh-date-label           pic x(10) value "RUN DATE: ".
+        10  vh-run-date             pic x(10).
+        10  filler                  pic x(10) value spaces.
 
-*    05  exception-file-footer.
+    05  valid-page-header.
+        10  vph-col-1               pic x(7)  value "REC#".
+        10  filler                  pic x(3)  value spaces.
+        10  vph-col-2               pic x(30) value "INPUT RECORD (AS ENTERED)".
+        10  filler                  pic x(40) value spaces.
+
+    05  exception-file-footer.
+        10  filler                  pic x(20) value spaces.
+        10  exf-label               pic x(25) value "END OF EXCEPTION REPORT -".
+        10  filler                  pic x(1)  value space.
+        10  exf-count-out           pic zz9.
+        10  exf-count-label         pic x(20) value " EXCEPTION(S) TOTAL".
+
+    05  review-file-header.
+        10  filler                  pic x(20) value spaces.
+        10  rvh-title               pic x(23) value "DAILY REVIEW  REPORT".
+        10  filler                  pic x(7)  value spaces.
+        10  rvh-date-label          pic x(10) value "RUN DATE: ".
+        10  rvh-run-date            pic x(10).
+        10  filler                  pic x(10) value spaces.
 
-*    05  valid-file-footer.
+    05  review-page-header.
+        10  rvph-col-1              pic x(7)  value "REC#".
+        10  filler                  pic x(3)  value spaces.
+        10  rvph-col-2              pic x(30) value "INPUT RECORD (AS ENTERED)".
+        10  filler                  pic x(10) value spaces.
+        10  rvph-col-3              pic x(20) value "REASON(S) FOR REVIEW".
+
+    05  review-file-footer.
+        10  filler                  pic x(20) value spaces.
+        10  rvf-label               pic x(24) value "END OF REVIEW REPORT -".
+        10  filler                  pic x(1)  value space.
+        10  rvf-count-out           pic zz9.
+        10  rvf-count-label         pic x(21) value " RECORD(S) FOR REVIEW".
+
+    05  valid-file-footer.
+        10  filler                  pic x(20) value spaces.
+        10  vf-label                pic x(22) value "END OF VALID RECORDS -".
+        10  filler                  pic x(1)  value space.
+        10  vf-count-out            pic zz9.
+        10  vf-count-label          pic x(22) value " VALID RECORD(S) TOTAL".
+
+    05  csv-header-valid-line       pic x(120) value
+        "REC#,LASTNAME,FIRSTNAME,ACCTNUM,ACCTSUM,BIRTHDATE,AGE,DISCOUNT,BALANCE,BALSIGN,INTEREST,CREDITRATING".
+
+    05  csv-header-exception-line   pic x(120) value
+        "REC#,LASTNAME,FIRSTNAME,ACCTNUM,ACCTSUM,BIRTHDATE,AGE,DISCOUNT,BALANCE,BALSIGN,INTEREST,CREDITRATING,ERRORS".
+
+*fields used to build a csv row from a record's working fields -
+*discount/balance/interest are implied-decimal (pic v9..) so they need
+*an edited picture to get an actual decimal point into the csv text,
+*and the month/day/year birthdate fields get strung back together with
+*slashes into one column instead of three.
+01  csv-fields.
+    05  csv-discount-out            pic 9.999.
+    05  csv-balance-out             pic 9(5).99.
+    05  csv-interest-out            pic 9(4).99.
+    05  csv-birthdate-out.
+        10  csv-bd-month-out        pic 99.
+        10  filler                  pic x value "/".
+        10  csv-bd-day-out          pic 99.
+        10  filler                  pic x value "/".
+        10  csv-bd-year-out         pic 9999.
+    05  csv-checknum-out            pic 99.
+    05  csv-error-list              pic x(45).
+    05  csv-error-list-ptr          pic 9(3).
+    05  csv-line-ptr                pic 9(3).
+    05  csv-valid-line-buffer       pic x(120).
+    05  csv-exception-line-buffer   pic x(200).
 
 *variables for check #3
 01 check-3-variables.
@@ -576,7 +420,8 @@ working-storage section.
        88 credit-b                       value "B".
        88 credit-c                       value "C".
        88 credit-d                       value "D".
-       88 credit-char-valid              value "A" through "D".
+       88 credit-e                       value "E".
+       88 credit-char-valid              value "A" through "E".
     05 check-9-flag                      pic x(1).
        88 check-9-valid                  value "Y".
 *end check #9 vars
@@ -594,6 +439,7 @@ working-storage section.
        88 discount-a                     value .125.
        88 discount-b                     value .08.
        88 discount-c                     value .02.
+       88 discount-e                     value .15.
    05 check-11-flag                      pic x(1).
        88 check-11-valid                 value "Y".
 *end check #11 vars
@@ -607,7 +453,29 @@ working-storage section.
 *variables for check #13
 01 check-13-variables.
     05 balance-ten                  pic 9(5)v99.
-*env check #13 vars     
+*env check #13 vars
+
+*variables for check #14
+01 check-14-variables.
+    05 seen-accounts.
+       10 seen-acct-flag            pic x(1) occurs 10000 times value "N".
+*end check #14 vars
+
+*holding area for the current input record's error lines - a record's
+*checks all run before we know whether it belongs in exception.out or
+*review.out, so error-msg lines are buffered here and flushed to
+*whichever file the record's worst failure calls for.
+01  current-record-errors.
+    05  current-error-count           pic 9(2) value zero.
+    05  current-error-index           pic S9(3) comp.
+    05  current-record-hard-error     pic x(1) value "N".
+        88  hard-error-detected                 value "Y".
+    05  current-record-review-error   pic x(1) value "N".
+        88  review-error-detected               value "Y".
+    05  current-error-messages occurs 14 times.
+        10  current-error-msg         pic x(35).
+    05  current-error-checknums occurs 14 times.
+        10  current-error-checknum    pic 99.
 
 
 procedure division.
@@ -615,30 +483,281 @@ procedure division.
 100-main  section.
 
 100-main-line-para.
+    move "START" to runlog-call-action.
+    move zero    to runlog-call-count-1
+                     runlog-call-count-2
+                     runlog-call-count-3.
+    call "runlog" using runlog-call-args.
+
+    perform 140-load-filenames-para.
+    perform 150-set-run-date-para.
+
+    if restart-requested
+       perform 170-restart-recovery-para
+    else
+       move zero to input-record-count
+       move zero to valid-record-count
+       move zero to exception-record-count
+       move zero to review-record-count.
+
     open input  input-file.
-    open output valid-file.
-    open output exception-file.
 
-*    perform 150-valid-file-header-para.
-*    perform 150-exception-file-header-para.
+    if restart-requested
+       open extend valid-file
+       if valid-file-status not = "00" open output valid-file end-if
+       open extend exception-file
+       if exception-file-status not = "00" open output exception-file end-if
+       open extend review-file
+       if review-file-status not = "00" open output review-file end-if
+       open extend checkpoint-file
+       if checkpoint-file-status not = "00" open output checkpoint-file end-if
+       open extend valid-csv-file
+       if valid-csv-file-status not = "00" open output valid-csv-file end-if
+       open extend exception-csv-file
+       if exception-csv-file-status not = "00"
+          open output exception-csv-file
+       end-if
+       perform 175-reposition-input-para
+    else
+       open output valid-file
+       open output exception-file
+       open output review-file
+       open output checkpoint-file
+       open output valid-csv-file
+       open output exception-csv-file
+       perform 150-valid-file-header-para
+       perform 150-exception-file-header-para
+       perform 150-review-file-header-para
+       perform 150-valid-csv-header-para
+       perform 150-exception-csv-header-para.
+
+    open output control-totals-file.
 
     read input-file into input-record-in
-         at end move "Y" to input-file-flag.
+         at end move "Y" to input-file-flag
+         not at end add 1 to input-record-count
+    end-read.
     perform  200-process-input-record-para until end-of-input-file.
 
-*    perform 150-valid-file-footer-para.
-*    perform 150-exception-file-footer-para.
+    perform 150-valid-file-footer-para.
+    perform 150-exception-file-footer-para.
+    perform 150-review-file-footer-para.
+    perform 160-control-totals-report-para.
 
     close input-file.
     close valid-file.
     close exception-file.
+    close review-file.
+    close valid-csv-file.
+    close exception-csv-file.
+    close checkpoint-file.
+    close control-totals-file.
+
+    move "END"                  to runlog-call-action.
+    move valid-record-count     to runlog-call-count-1.
+    move exception-record-count to runlog-call-count-2.
+    move review-record-count    to runlog-call-count-3.
+    call "runlog" using runlog-call-args.
 
     stop run.
 
+*reads the shared filenames.dat control file, if present, and
+*overrides this program's compiled-in file names with any matching
+*logical-name entry it contains.  Missing file / missing entry just
+*leaves the compiled-in default in dynamic-file-names alone.
+140-load-filenames-para.
+    move "N" to filename-control-file-flag.
+    open input filename-control-file.
+    if filename-control-file-status = "00"
+       perform 141-read-filename-entry-para
+           until end-of-filename-control-file
+       close filename-control-file.
+
+141-read-filename-entry-para.
+    read filename-control-file
+         at end move "Y" to filename-control-file-flag
+         not at end perform 142-apply-filename-entry-para
+    end-read.
+
+142-apply-filename-entry-para.
+    evaluate fc-logical-name
+        when "CHECKIN"
+            move fc-physical-name to input-file-name
+        when "VALIDOUT"
+            move fc-physical-name to valid-file-name
+        when "EXCPOUT"
+            move fc-physical-name to exception-file-name
+        when "REVEWOUT"
+            move fc-physical-name to review-file-name
+        when "VALIDCSV"
+            move fc-physical-name to valid-csv-file-name
+        when "EXCPCSV"
+            move fc-physical-name to exception-csv-file-name
+        when other
+            continue
+    end-evaluate.
+
+150-set-run-date-para.
+    accept run-date-raw from date yyyymmdd.
+    move run-date-raw(1:4) to run-date-yyyy.
+    move run-date-raw(5:2) to run-date-mm.
+    move run-date-raw(7:2) to run-date-dd.
+
+    move run-date-yyyy to current-check-year.
+    accept cmd-line-param from command-line.
+    if cmd-line-param(1:4) is numeric and cmd-line-param(1:4) not = "0000"
+       move cmd-line-param(1:4) to current-check-year.
+
+    move zero to restart-tally-count.
+    inspect cmd-line-param tallying restart-tally-count for all "RESTART".
+    if restart-tally-count > zero
+       move "Y" to restart-mode-flag.
+
+150-valid-file-header-para.
+    move run-date-display to vh-run-date.
+    write valid-report-line from valid-file-header
+                            after advancing page.
+    write valid-report-line from valid-page-header
+                            after advancing 2 lines.
+    move zero to valid-line-count.
+
+150-exception-file-header-para.
+    move run-date-display to exh-run-date.
+    write exception-report-line from exception-file-header
+                            after advancing page.
+    write exception-report-line from exception-page-header
+                            after advancing 2 lines.
+    move zero to exception-line-count.
+
+150-valid-file-footer-para.
+    move valid-record-count to vf-count-out.
+    write valid-report-line from valid-file-footer
+                            after advancing 2 lines.
+
+150-exception-file-footer-para.
+    move exception-record-count to exf-count-out.
+    write exception-report-line from exception-file-footer
+                            after advancing 2 lines.
+
+150-review-file-header-para.
+    move run-date-display to rvh-run-date.
+    write review-report-line from review-file-header
+                            after advancing page.
+    write review-report-line from review-page-header
+                            after advancing 2 lines.
+    move zero to review-line-count.
+
+150-review-file-footer-para.
+    move review-record-count to rvf-count-out.
+    write review-report-line from review-file-footer
+                            after advancing 2 lines.
+
+150-valid-csv-header-para.
+    write valid-csv-line from csv-header-valid-line.
+
+150-exception-csv-header-para.
+    write exception-csv-line from csv-header-exception-line.
+
+*recover the record-position and output counters from the last
+*checkpoint written by a prior, interrupted run.
+170-restart-recovery-para.
+    move zero to input-record-count.
+    move zero to valid-record-count.
+    move zero to exception-record-count.
+    move zero to review-record-count.
+    move "N" to checkpoint-file-flag.
+    open input checkpoint-file.
+    if checkpoint-file-status = "00"
+       read checkpoint-file
+            at end move "Y" to checkpoint-file-flag
+       end-read
+       perform 171-read-checkpoint-record-para until end-of-checkpoint-file
+       close checkpoint-file
+    end-if.
+
+171-read-checkpoint-record-para.
+    move ckpt-input-record-count     to input-record-count.
+    move ckpt-valid-record-count     to valid-record-count.
+    move ckpt-exception-record-count to exception-record-count.
+    move ckpt-review-record-count    to review-record-count.
+    read checkpoint-file
+         at end move "Y" to checkpoint-file-flag
+    end-read.
+
+*skip back over the input-file records already handled by the prior
+*run, so the next read picks up right after the checkpoint.
+175-reposition-input-para.
+    move zero to reposition-index.
+    perform 176-skip-input-record-para
+        varying reposition-index from 1 by 1
+        until reposition-index > input-record-count.
+
+*a skipped record was already checked by the prior run, but its
+*duplicate-account "seen" state lives only in working-storage, not in
+*the checkpoint - rebuild it here so a duplicate account number
+*spanning the restart boundary is still caught, without re-running any
+*other check or re-writing output for a record already on file.
+176-skip-input-record-para.
+    read input-file into input-record-in
+         at end move "Y" to input-file-flag
+    end-read.
+    if not end-of-input-file
+       move "Y" to seen-acct-flag(acct-num-in + 1).
+
+*record current progress so a mid-run abend can restart from here
+*instead of reprocessing the whole file.
+180-write-checkpoint-para.
+    move input-record-count     to ckpt-input-record-count.
+    move valid-record-count     to ckpt-valid-record-count.
+    move exception-record-count to ckpt-exception-record-count.
+    move review-record-count    to ckpt-review-record-count.
+    write checkpoint-record.
+
+160-control-totals-report-para.
+    move run-date-display to ct-title-run-date.
+    write control-totals-line from ct-title-line
+                            after advancing page.
+
+    move input-record-count to ct-total-read-out.
+    write control-totals-line from ct-total-read-line
+                            after advancing 2 lines.
+
+    move valid-record-count to ct-total-valid-out.
+    write control-totals-line from ct-total-valid-line
+                            after advancing 1 line.
+
+    move exception-record-count to ct-total-exception-out.
+    write control-totals-line from ct-total-exception-line
+                            after advancing 1 line.
+
+    move review-record-count to ct-total-review-out.
+    write control-totals-line from ct-total-review-line
+                            after advancing 1 line.
+
+    write control-totals-line from ct-breakdown-header-line
+                            after advancing 2 lines.
+
+    perform 161-control-totals-breakdown-para
+        varying check-breakdown-index from 1 by 1
+        until check-breakdown-index > 14.
+
+160-exit.
+    exit.
+
+161-control-totals-breakdown-para.
+    move check-breakdown-index to ct-check-num-out.
+    move err-msg-table(check-breakdown-index)(4:32) to ct-check-msg-out.
+    move check-fail-count(check-breakdown-index) to ct-check-count-out.
+    write control-totals-line from ct-breakdown-line
+                            after advancing 1 line.
+
 110-reset-flags-para.
     move "N" to check-9-flag.
     move "N" to check-10-flag.
     move "N" to check-11-flag.
+    move zero to current-error-count.
+    move "N" to current-record-hard-error.
+    move "N" to current-record-review-error.
 
 200-process-input-record-para.
 *    move all "N" to error-check-flags.
@@ -658,6 +777,9 @@ procedure division.
 
 *check 4, if true, will call check 5
 
+    if acct-num-in is numeric then
+         perform 300-check-14-para.
+
     perform 300-check-6-para.
 
 * check 6, if true, will call checks 7&8
@@ -671,22 +793,52 @@ procedure division.
 
     perform 300-check-12-para.
 
-    if no-error-detected then
-         perform 400-valid-record-echo-para.
+    evaluate true
+        when hard-error-detected
+             perform 400-exception-record-echo-para
+             perform 400-flush-exception-messages-para
+                 varying current-error-index from 1 by 1
+                 until current-error-index > current-error-count
+             move spaces to csv-error-list
+             move 1 to csv-error-list-ptr
+             perform 400-build-csv-error-list-para
+                 varying current-error-index from 1 by 1
+                 until current-error-index > current-error-count
+             perform 400-write-exception-csv-para
+        when review-error-detected
+             perform 400-review-record-echo-para
+             perform 400-flush-review-messages-para
+                 varying current-error-index from 1 by 1
+                 until current-error-index > current-error-count
+        when other
+             perform 400-valid-record-echo-para
+             perform 400-write-valid-csv-para
+    end-evaluate.
+
+    divide input-record-count by checkpoint-interval
+        giving checkpoint-quotient remainder checkpoint-remainder.
+    if checkpoint-remainder = zero
+       perform 180-write-checkpoint-para.
 
     read input-file into input-record-in
-         at end move "Y" to input-file-flag.
+         at end move "Y" to input-file-flag
+         not at end add 1 to input-record-count
+    end-read.
 
 * CHECK to see if last name exists
 300-check-1-para.
     if last-name-in = spaces then
+        move 1 to current-check-number
         move  err-msg-1 to err-msg-out
+        add 1 to check-fail-count(1)
         perform 400-err-msg-para.
 
 *CHECK to see if account number exists
 300-check-2-para.
     if acct-num-in = spaces then
+        move 2 to current-check-number
         move err-msg-2 to err-msg-out
+        add 1 to check-fail-count(2)
         perform 400-err-msg-para.
 
 *PRE split name into an array of chars - call CHECK 3a
@@ -697,7 +849,9 @@ procedure division.
       until name-char-index > 25 OR invalid-name.
 
     if invalid-name then
+       move 3 to current-check-number
        move err-msg-3 to err-msg-out
+       add 1 to check-fail-count(3)
        perform 400-err-msg-para.
 
 *CHECK if each char in array is an A-Z, a-z, ', space or -
@@ -708,7 +862,9 @@ procedure division.
 *CHECK if account number and checksum are numberic - call CHECK 5
 300-check-4-para.
     if  (acct-num-in is not numeric or  acct-sum-in is not numeric) then
+             move 4 to current-check-number
              move err-msg-4 to err-msg-out
+             add 1 to check-fail-count(4)
              perform  400-err-msg-para
     else
              perform 300-check-5-para.
@@ -720,7 +876,9 @@ procedure division.
     perform 305-check-5a-para varying digit-index from 1 by 1 until digit-index > 4.
    
     if acct-sum-check not equal acct-sum-in then
+         move 5 to current-check-number
          move err-msg-5 to err-msg-out
+         add 1 to check-fail-count(5)
          perform 400-err-msg-para.
 
 *CHECK adds up digits using check-sum algrothym for check in CHECK 5
@@ -739,21 +897,27 @@ procedure division.
        perform 300-check-7-para
        perform 300-check-8-para
     else
+       move 6 to current-check-number
        move err-msg-6 to err-msg-out
+       add 1 to check-fail-count(6)
        perform 400-err-msg-para.
     
 *CHECK to see if m/d/y range and age is valid
 300-check-7-para.
      if not ( month-in-test >= 1 and month-in-test <= 12 and
           day-in-test >= 1 and day-in-test <= 31     and
-          year-in-test <= 2001 ) then
+          year-in-test <= current-check-year ) then
+       move 7 to current-check-number
        move err-msg-7 to err-msg-out
+       add 1 to check-fail-count(7)
        perform 400-err-msg-para.
 
 *CHECK to see if age is correct
 300-check-8-para.
-     if ( age-in-test not equal to 2003 - year-in-test ) then
+     if ( age-in-test not equal to current-check-year - year-in-test ) then
+          move 8 to current-check-number
           move err-msg-8 to err-msg-out
+          add 1 to check-fail-count(8)
           perform 400-err-msg-para.
 
 *CHECK to see if credit rating is valid
@@ -761,7 +925,9 @@ procedure division.
      move credit-rating-in to credit-char-test.
      if ( not credit-char-valid ) then
           move "N" to check-9-flag
+          move 9 to current-check-number
           move err-msg-9 to err-msg-out
+          add 1 to check-fail-count(9)
           perform 400-err-msg-para
      else
           move "Y" to check-9-flag.
@@ -772,7 +938,9 @@ procedure division.
      inspect discount-rate-test replacing all spaces by zeros.
      if not discount-rate-test is numeric then
         move "N" to check-10-flag
+       move 10 to current-check-number
        move err-msg-10 to err-msg-out
+       add 1 to check-fail-count(10)
         perform 400-err-msg-para
      else
         move "Y" to check-10-flag.
@@ -784,10 +952,13 @@ procedure division.
     if (credit-a and discount-a) or
        (credit-b and discount-b) or
        (credit-c and discount-c) or
-       (credit-d and discount-value is numeric) then
+       (credit-d and discount-value is numeric) or
+       (credit-e and discount-e) then
      move "Y" to check-11-flag
     else
+      move 11 to current-check-number
       move err-msg-11 to err-msg-out
+      add 1 to check-fail-count(11)
       perform 400-err-msg-para.
 
 *CHECK to see if Balance and Interest fields are numeric - call CHECK 13
@@ -801,7 +972,9 @@ procedure division.
     if( interest-test is numeric and balance-test is numeric ) then
         perform 300-check-13-para
     else
+        move 12 to current-check-number
         move err-msg-12 to err-msg-out
+        add 1 to check-fail-count(12)
         perform 400-err-msg-para.
 
 *CHECK if bal-sign argument is valid
@@ -809,32 +982,77 @@ procedure division.
     multiply .1 by balance-test giving balance-ten.
 
     if balance-sign-in = '-'  and interest-test > balance-test then
+       move 13 to current-check-number
        move err-msg-13 to err-msg-out
+       add 1 to check-fail-count(13)
        perform 400-err-msg-para.
 
-400-err-msg-para.
-    if no-error-detected then perform 400-exception-record-echo-para.
-    write exception-report-line from error-msg-line
-                                after advancing 1 line.
-
-    add 1 to exception-line-count.
-*    if (exception-line-count > max-exception-line-count) then
-*         move zero to exception-line-count
-*         write exception-report-line from exception-page-header
-*                                after advancing page.
+*CHECK to see if this account number has already appeared in this run
+300-check-14-para.
+    if seen-acct-flag(acct-num-in + 1) = "Y" then
+       move 14 to current-check-number
+       move err-msg-14 to err-msg-out
+       add 1 to check-fail-count(14)
+       perform 400-err-msg-para
+    else
+       move "Y" to seen-acct-flag(acct-num-in + 1).
 
+*a check has failed - buffer its message and classify the failure as
+*hard (exception.out) or review-eligible (review.out).  Which file the
+*record actually lands in isn't known until every check has run, since
+*one hard failure anywhere sends the whole record to exception.out
+*even if other checks on it only flagged review-eligible items.
+400-err-msg-para.
+    move "Y" to error-detected-flag.
+    add 1 to current-error-count.
+    move err-msg-out to current-error-messages(current-error-count).
+    move current-check-number to current-error-checknum(current-error-count).
+    if check-is-review-eligible(current-check-number) then
+         move "Y" to current-record-review-error
+    else
+         move "Y" to current-record-hard-error.
 
 400-exception-record-echo-para.
     add 1 to exception-record-count.
     move exception-record-count to record-count-out.
     write exception-report-line from record-echo-line
                                 after advancing 2 lines.
-    move "Y" to error-detected-flag.
     add 2 to exception-line-count.
-*    if (exception-line-count > max-exception-line-count) then
-*         move zero to exception-line-count
-*         write exception-report-line from exception-page-header
-*                                after advancing page.
+    if (exception-line-count > max-exception-line-count) then
+         move zero to exception-line-count
+         write exception-report-line from exception-page-header
+                                after advancing page.
+
+400-flush-exception-messages-para.
+    move current-error-messages(current-error-index) to err-msg-out.
+    write exception-report-line from error-msg-line
+                                after advancing 1 line.
+    add 1 to exception-line-count.
+    if (exception-line-count > max-exception-line-count) then
+         move zero to exception-line-count
+         write exception-report-line from exception-page-header
+                                after advancing page.
+
+400-review-record-echo-para.
+    add 1 to review-record-count.
+    move review-record-count to record-count-out.
+    write review-report-line from record-echo-line
+                                after advancing 2 lines.
+    add 2 to review-line-count.
+    if (review-line-count > max-review-line-count) then
+         move zero to review-line-count
+         write review-report-line from review-page-header
+                                after advancing page.
+
+400-flush-review-messages-para.
+    move current-error-messages(current-error-index) to err-msg-out.
+    write review-report-line from error-msg-line
+                                after advancing 1 line.
+    add 1 to review-line-count.
+    if (review-line-count > max-review-line-count) then
+         move zero to review-line-count
+         write review-report-line from review-page-header
+                                after advancing page.
 
 400-valid-record-echo-para.
     add 1 to valid-record-count.
@@ -842,9 +1060,110 @@ procedure division.
     write valid-report-line from record-echo-line
                                 after advancing 2 lines.
     add 2 to valid-line-count.
-*    if (valid-line-count > max-valid-line-count) then
-*         move zero to valid-line-count
-*         write valid-report-line from valid-page-header
-*                                after advancing page.
+    if (valid-line-count > max-valid-line-count) then
+         move zero to valid-line-count
+         write valid-report-line from valid-page-header
+                                after advancing page.
+
+*builds this record's semicolon-separated list of failed check numbers
+*for exception.csv - exception.out already prints each check's full
+*message on its own line, but a csv row needs all of a record's
+*failures on the one line.
+400-build-csv-error-list-para.
+    if csv-error-list-ptr > 1
+       string ";" delimited by size
+           into csv-error-list
+           with pointer csv-error-list-ptr
+       end-string
+    end-if.
+    move current-error-checknum(current-error-index) to csv-checknum-out.
+    string csv-checknum-out delimited by size
+        into csv-error-list
+        with pointer csv-error-list-ptr
+    end-string.
+
+*comma-delimited row for valid.csv - the same field values just
+*written to valid.out by 400-valid-record-echo-para, minus the
+*page-report formatting.
+400-write-valid-csv-para.
+    move spaces to csv-valid-line-buffer.
+    move 1 to csv-line-ptr.
+    move month-in to csv-bd-month-out.
+    move day-in   to csv-bd-day-out.
+    move year-in  to csv-bd-year-out.
+    move discount-rate-in to csv-discount-out.
+    move balance-in       to csv-balance-out.
+    move interest-in      to csv-interest-out.
+    string
+        valid-record-count delimited by size
+        ","                 delimited by size
+        last-name-in        delimited by size
+        ","                 delimited by size
+        first-name-in       delimited by size
+        ","                 delimited by size
+        acct-num-in         delimited by size
+        ","                 delimited by size
+        acct-sum-in         delimited by size
+        ","                 delimited by size
+        csv-birthdate-out   delimited by size
+        ","                 delimited by size
+        age-in              delimited by size
+        ","                 delimited by size
+        csv-discount-out    delimited by size
+        ","                 delimited by size
+        csv-balance-out     delimited by size
+        ","                 delimited by size
+        balance-sign-in     delimited by size
+        ","                 delimited by size
+        csv-interest-out    delimited by size
+        ","                 delimited by size
+        credit-rating-in    delimited by size
+            into csv-valid-line-buffer
+            with pointer csv-line-ptr
+    end-string.
+    write valid-csv-line from csv-valid-line-buffer.
+
+*comma-delimited row for exception.csv - the same field values just
+*written to exception.out by 400-exception-record-echo-para, plus the
+*semicolon-separated list of failed check numbers built above.
+400-write-exception-csv-para.
+    move spaces to csv-exception-line-buffer.
+    move 1 to csv-line-ptr.
+    move month-in to csv-bd-month-out.
+    move day-in   to csv-bd-day-out.
+    move year-in  to csv-bd-year-out.
+    move discount-rate-in to csv-discount-out.
+    move balance-in       to csv-balance-out.
+    move interest-in      to csv-interest-out.
+    string
+        exception-record-count delimited by size
+        ","                     delimited by size
+        last-name-in            delimited by size
+        ","                     delimited by size
+        first-name-in           delimited by size
+        ","                     delimited by size
+        acct-num-in             delimited by size
+        ","                     delimited by size
+        acct-sum-in             delimited by size
+        ","                     delimited by size
+        csv-birthdate-out       delimited by size
+        ","                     delimited by size
+        age-in                  delimited by size
+        ","                     delimited by size
+        csv-discount-out        delimited by size
+        ","                     delimited by size
+        csv-balance-out         delimited by size
+        ","                     delimited by size
+        balance-sign-in         delimited by size
+        ","                     delimited by size
+        csv-interest-out        delimited by size
+        ","                     delimited by size
+        credit-rating-in        delimited by size
+        ","                     delimited by size
+        csv-error-list          delimited by space
+            into csv-exception-line-buffer
+            with pointer csv-line-ptr
+    end-string.
+    write exception-csv-line from csv-exception-line-buffer.
 
 
