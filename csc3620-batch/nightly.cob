@@ -0,0 +1,251 @@
+***************************************
+* Program #5 - nightly batch driver
+*  Sumit Khanna - Dr. Hume's 3620
+*
+*  Runs check-data, prog2, prog3, and
+*   Hashing back to back as one
+*   overnight job instead of an
+*   operator kicking each one off by
+*   hand - the list of steps and the
+*   OS command that runs each one
+*   comes from new batchsteps.dat
+*   (same control-file convention as
+*   bankfiles.dat/transfiles.dat), so
+*   adding or reordering a step is a
+*   data change, not a recompile.
+*  Step-level restart: every step that
+*   finishes with a zero exit status
+*   gets a line appended to
+*   nightlyrun.ckpt.  A normal run
+*   starts that file fresh; a run
+*   started with RESTART on the
+*   command line (same convention as
+*   check-data's own restart switch)
+*   reads nightlyrun.ckpt first to see
+*   how many steps already finished,
+*   skips straight past those, and
+*   re-runs starting at the step that
+*   failed (or never got reached) last
+*   time - it's never marked done
+*   until CALL "SYSTEM" comes back
+*   with a zero return code, so a
+*   crash mid-step always reruns that
+*   whole step rather than resuming it
+*   half-done.
+***************************************
+
+identification division.
+
+program-id. nightly.
+author.     Sumit Khanna.
+
+environment division.
+
+configuration section.
+source-computer. VAX-Alpha.
+
+input-output section.
+file-control.
+    select step-list-file    assign to "batchsteps.dat"
+        file status is step-list-file-status.
+    select checkpoint-file   assign to dynamic checkpoint-open-mode
+        file status is checkpoint-file-status.
+    select checkpoint-read-file assign to "nightlyrun.ckpt"
+        file status is checkpoint-read-file-status.
+
+data division.
+
+file section.
+fd step-list-file record contains 58 characters.
+01 step-list-record.
+    05 sl-step-name     pic x(8).
+    05 sl-step-command  pic x(50).
+
+*the restart checkpoint: one record per step that finished with a
+*zero exit status this run (or a prior, interrupted run) - the last
+*record written is always the most recently completed step, same
+*"count the records" convention check-data's own checkpoint-file
+*uses for 170-restart-recovery-para.
+fd checkpoint-file record contains 8 characters.
+01 checkpoint-record    pic x(8).
+
+fd checkpoint-read-file record contains 8 characters.
+01 checkpoint-read-record    pic x(8).
+
+working-storage section.
+
+01 file-flags.
+    05 step-list-flag      pic x(1) value "N".
+       88 end-of-step-list          value "Y".
+    05 checkpoint-read-flag pic x(1) value "N".
+       88 end-of-checkpoint-read     value "Y".
+
+01 step-list-file-status       pic xx.
+01 checkpoint-read-file-status pic xx.
+01 checkpoint-file-status      pic xx.
+
+*"nightlyrun.ckpt" is opened OUTPUT (fresh file) for a normal run and
+*EXTEND (append to what a prior, interrupted run already finished)
+*for a restart - checkpoint-open-mode just carries the literal
+*filename either way since GnuCOBOL needs an ASSIGN TO target, but
+*which open verb is used is what actually matters here.
+01 checkpoint-open-mode    pic x(50) value "nightlyrun.ckpt".
+
+01 restart-controls.
+    05 cmd-line-param      pic x(80).
+    05 restart-tally-count pic 9(4) value zero.
+    05 restart-mode-flag   pic x(1) value "N".
+       88 restart-requested          value "Y".
+
+*batch step table loaded from batchsteps.dat - capped at 10 steps,
+*the same practical ceiling prog3's trans-file-list uses for its own
+*control-file-driven list.
+01 batch-step-table.
+    05 max-batch-steps     pic 9(2) value 10.
+    05 batch-step-count    pic 9(2) value zero.
+    05 batch-step-entry    occurs 10 times.
+        10 bs-step-name    pic x(8).
+        10 bs-step-command pic x(50).
+
+01 step-run-controls.
+    05 step-index          pic 9(2) value zero.
+    05 steps-already-done  pic 9(2) value zero.
+    05 step-command-line   pic x(50).
+    05 step-failed-flag    pic x(1) value "N".
+       88 step-failed               value "Y".
+
+procedure division.
+
+
+main section.
+
+******************************************
+*Entry point for program
+* --loads the step list and the restart
+*   checkpoint, then runs whichever
+*   steps are left
+* --done
+*******************************************
+main-paragraph.
+    perform 100-determine-restart-mode-para.
+    perform 110-load-step-list-para.
+    perform 120-open-checkpoint-para.
+
+    perform 200-run-one-step-para
+        varying step-index from 1 by 1
+        until step-index > batch-step-count
+           or step-failed.
+
+    close checkpoint-file.
+
+    if step-failed
+       display "NIGHTLY BATCH STOPPED - A STEP FAILED"
+       move 1 to return-code
+    else
+       display "NIGHTLY BATCH COMPLETE - ALL STEPS RAN"
+       move 0 to return-code.
+
+    stop run.
+
+
+******************************************
+*Restart Determination Section
+*  --same RESTART-on-the-command-line
+*    convention check-data uses
+******************************************
+100-determine-restart-mode-para.
+    accept cmd-line-param from command-line.
+    inspect cmd-line-param tallying restart-tally-count
+        for all "RESTART".
+    if restart-tally-count > zero
+       move "Y" to restart-mode-flag.
+
+
+******************************************
+*Step List Section
+*  --reads batchsteps.dat into
+*    batch-step-table
+******************************************
+110-load-step-list-para.
+    move zero to batch-step-count.
+    move "N" to step-list-flag.
+    open input step-list-file.
+    if step-list-file-status = "00"
+       perform 111-read-step-list-entry-para
+           until end-of-step-list or batch-step-count = max-batch-steps
+       close step-list-file
+    else
+       display "batchsteps.dat not found or unreadable - cannot continue"
+       stop run
+    end-if.
+
+111-read-step-list-entry-para.
+    read step-list-file
+         at end move "Y" to step-list-flag
+         not at end perform 112-store-step-list-entry-para
+    end-read.
+
+112-store-step-list-entry-para.
+    add 1 to batch-step-count.
+    move sl-step-name    to bs-step-name(batch-step-count).
+    move sl-step-command to bs-step-command(batch-step-count).
+
+
+******************************************
+*Checkpoint Section
+*  --on a normal run, starts
+*    nightlyrun.ckpt fresh
+*  --on a restart, counts how many
+*    steps a prior run already
+*    finished, then reopens the file
+*    in extend mode so this run's
+*    completions are appended after
+*    them
+******************************************
+120-open-checkpoint-para.
+    move zero to steps-already-done.
+    if restart-requested
+       move "N" to checkpoint-read-flag
+       open input checkpoint-read-file
+       if checkpoint-read-file-status = "00"
+          perform 121-count-checkpoint-entry-para
+              until end-of-checkpoint-read
+          close checkpoint-read-file
+       end-if
+       open extend checkpoint-file
+       if checkpoint-file-status not = "00"
+          open output checkpoint-file
+       end-if
+    else
+       open output checkpoint-file.
+
+121-count-checkpoint-entry-para.
+    read checkpoint-read-file
+         at end move "Y" to checkpoint-read-flag
+         not at end add 1 to steps-already-done
+    end-read.
+
+
+******************************************
+*Step Execution Section
+*  --skips a step already marked done
+*    by a prior run, otherwise shells
+*    out to that step's command and
+*    checks the exit status
+******************************************
+200-run-one-step-para.
+    if step-index <= steps-already-done
+       display "SKIPPING (ALREADY DONE): "
+           bs-step-name(step-index)
+    else
+       move bs-step-command(step-index) to step-command-line
+       display "RUNNING STEP: " bs-step-name(step-index)
+       call "SYSTEM" using step-command-line
+       if return-code = zero
+          move bs-step-name(step-index) to checkpoint-record
+          write checkpoint-record
+          display "STEP COMPLETE: " bs-step-name(step-index)
+       else
+          display "STEP FAILED: " bs-step-name(step-index)
+              " RETURN CODE: " return-code
+          move "Y" to step-failed-flag.
