@@ -0,0 +1,185 @@
+***************************************
+* Program #3 companion - reorgidx
+*  Sumit Khanna - Dr. Hume's 3620
+*
+*  Reclaims space in the indexed-file
+*   that prog3 builds and maintains
+*   (indexed.dat) after heavy delete
+*   activity. prog3 itself has no
+*   maintenance path for this - its
+*   only full pass over indexed.dat is
+*   400-dump-file, which is read-only
+*   and produces a flat dump, not a
+*   rebuilt indexed file.
+*  Reads indexed.dat sequentially the
+*   same way indexed-file-dump-mode
+*   already does (keyed off d-ckey, in
+*   ascending key order since that's
+*   how organization is indexed always
+*   returns a sequential read), and
+*   writes every live record straight
+*   into a freshly organized indexed
+*   file. Run periodically after a big
+*   batch of deletes; the operator
+*   drops the old indexed.dat and
+*   renames the reorganized file into
+*   its place once this completes
+*   cleanly.
+***************************************
+
+identification division.
+
+program-id. reorgidx.
+author.     Sumit Khanna.
+
+environment division.
+
+configuration section.
+source-computer. VAX-Alpha.
+
+input-output section.
+file-control.
+    select indexed-file-dump-mode   assign to dynamic indexed-file-name
+      organization is indexed
+      access mode is sequential
+      record key is d-ckey.
+    select reorg-file     assign to "indexed-reorg.dat"
+      organization is indexed
+      access mode is sequential
+      record key is r-ckey.
+    select filename-control-file assign to "filenames.dat"
+      file status is filename-control-file-status.
+
+data division.
+
+file section.
+fd indexed-file-dump-mode record contains 141 characters.
+01 indexed-file-dump-mode-record.
+    10 d-ckey      pic x(31).
+    10 i-first.
+      15 d-composer  pic x(20).
+      15 d-title     pic x(25).
+    10 i-rest.
+      15 d-soloist   pic x(15).
+      15 d-orchestra pic x(20).
+      15 d-conductor pic x(15).
+      15 d-genre     pic x(15).
+
+fd reorg-file record contains 141 characters.
+01 reorg-file-record.
+    15 r-ckey      pic x(31).
+    15 r-composer  pic x(20).
+    15 r-title     pic x(25).
+    15 r-soloist   pic x(15).
+    15 r-orchestra pic x(20).
+    15 r-conductor pic x(15).
+    15 r-genre     pic x(15).
+
+*same control file and record layout filenames.dat's other readers
+*(prog3.cob's 045-load-filenames-para) use.
+fd filename-control-file record contains 58 characters.
+01 filename-control-file-record.
+    05 fc-logical-name      pic x(8).
+    05 fc-physical-name     pic x(50).
+
+working-storage section.
+
+01 file-flags.
+    05 indexed-file-flag   pic x(1) value "N".
+       88 indexed-file-eof          value "Y".
+
+01 reorg-counters.
+    05 reorg-record-count  pic 9(5) value zero.
+
+01 indexed-file-name       pic x(50) value "indexed.dat".
+
+01 filename-control-file-status  pic xx.
+
+01 filename-control-flags.
+    05 filename-control-file-flag pic x(1) value "N".
+       88 end-of-filename-control-file      value "Y".
+
+procedure division.
+
+
+main section.
+
+******************************************
+*Entry point for program
+* --reads indexed.dat start to finish in
+*   key order and rewrites every live
+*   record into a fresh indexed file
+* --done
+*******************************************
+main-paragraph.
+    perform 045-load-filenames-para.
+    perform 100-reorganize.
+    display "RECORDS REORGANIZED: " reorg-record-count.
+    stop run.
+
+
+******************************************
+*File-name Control Section
+*  --reads the shared filenames.dat
+*    control file, if present, and
+*    overrides the compiled-in indexed
+*    file name with a matching INDEXED
+*    entry, the same way prog3.cob does
+******************************************
+045-load-filenames-para.
+     move "N" to filename-control-file-flag.
+     open input filename-control-file.
+     if filename-control-file-status = "00"
+        perform 046-read-filename-entry-para
+            until end-of-filename-control-file
+        close filename-control-file.
+
+046-read-filename-entry-para.
+     read filename-control-file
+          at end move "Y" to filename-control-file-flag
+          not at end perform 047-apply-filename-entry-para
+     end-read.
+
+047-apply-filename-entry-para.
+     evaluate fc-logical-name
+         when "INDEXED"
+             move fc-physical-name to indexed-file-name
+         when other
+             continue
+     end-evaluate.
+
+
+******************************************
+*Reorganize Section
+*  --opens the old file for a sequential
+*    read and the new file for output,
+*    copies every record across
+******************************************
+100-reorganize section.
+
+***opens both files and drives the copy loop
+101-open.
+    open input indexed-file-dump-mode.
+    open output reorg-file.
+    perform 102-copy-record until indexed-file-eof.
+    close indexed-file-dump-mode.
+    close reorg-file.
+    go to 103-done.
+
+***copies one record from the old file into the new one
+102-copy-record.
+    read indexed-file-dump-mode at end move "Y" to indexed-file-flag.
+    if not indexed-file-eof
+       move d-ckey      to r-ckey
+       move d-composer  to r-composer
+       move d-title     to r-title
+       move d-soloist   to r-soloist
+       move d-orchestra to r-orchestra
+       move d-conductor to r-conductor
+       move d-genre     to r-genre
+       write reorg-file-record
+       add 1 to reorg-record-count.
+
+***End of Section
+103-done.
+    exit.
