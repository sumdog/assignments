@@ -32,24 +32,40 @@ source-computer. VAX-Alpha.
 
 input-output section.
 file-control.
-    select input-file     assign to "recordings.dat".
+    select input-file     assign to dynamic input-file-name.
     select sort-temp      assign to "sort.swp".
-    select indexed-file   assign to "indexed.dat"
+    select indexed-file   assign to dynamic indexed-file-name
       organization is indexed
       access mode is dynamic
-      record key is ckey. 
-    select error-file     assign to "invalid-key.dat".
-    select trans-file     assign to "recordings_trans.dat".
-    select error-trans-file assign to "invalid-transaction.dat".
+      record key is ckey
+      alternate record key is genre with duplicates
+      alternate record key is composer with duplicates.
+    select error-file     assign to dynamic error-file-name.
+    select trans-file     assign to dynamic trans-filename.
+    select trans-list-file assign to "transfiles.dat"
+      file status is trans-list-file-status.
+    select error-trans-file assign to dynamic error-trans-file-name.
+    select audit-file      assign to dynamic audit-file-name.
+    select trans-summary-file assign to dynamic trans-summary-file-name.
     select dump-file      assign to " ".
-    select indexed-file-dump-mode   assign to "indexed.dat"
+    select indexed-file-dump-mode   assign to dynamic indexed-file-name
       organization is indexed
       access mode is sequential
-      record key is d-ckey. 
+      record key is d-ckey.
+    select filename-control-file assign to "filenames.dat"
+      file status is filename-control-file-status.
 
 data division.
 
 file section.
+*shared file-name control file (filenames.dat) - see
+*045-load-filenames-para below; same control file and record layout
+*check-data and prog2 read at their own startup.
+fd filename-control-file record contains 58 characters.
+01 filename-control-record.
+    05 fc-logical-name      pic x(8).
+    05 fc-physical-name     pic x(50).
+
 fd input-file record contains 65 to 76 characters.
 01 input-record  pic x(76).
 
@@ -64,8 +80,53 @@ fd dump-file record contains 79 characters
 fd error-file record contains 141 characters.
 01 error-file-record pic x(141).
 
-fd error-trans-file record contains 141 characters.
-01 error-trans-file-record pic x(141).
+fd trans-list-file record contains 50 characters.
+01 trans-list-record pic x(50).
+
+*the source-file prefix lets a catch-up run covering more than one
+*day's transactions (see trans-list-file above) trace a failure back
+*to the day it came from; the reason prefix lets the cataloging team
+*tell a bad transaction code apart from a duplicate add or a
+*change/delete with no matching record, instead of every failure
+*landing in the file as the same undifferentiated raw record.
+fd error-trans-file record contains 212 characters.
+01 error-trans-file-record.
+    05 error-trans-source   pic x(50).
+    05 error-trans-reason   pic x(20).
+    05 error-trans-data     pic x(142).
+
+*before-and-after image of whatever 312-Change just applied, plus
+*which of the six fields the transaction actually touched, so a
+*disputed credit weeks later can be traced back to the transaction
+*that changed it instead of only ever showing the current value.
+fd audit-file record contains 265 characters.
+01 audit-file-record.
+    05 audit-ckey          pic x(31).
+    05 audit-trans-date    pic 9(8).
+    05 audit-changed-flags.
+        10 audit-composer-changed  pic x(1).
+        10 audit-title-changed     pic x(1).
+        10 audit-soloist-changed   pic x(1).
+        10 audit-orchestra-changed pic x(1).
+        10 audit-conductor-changed pic x(1).
+        10 audit-genre-changed     pic x(1).
+    05 audit-before-image.
+        10 audit-composer-old   pic x(20).
+        10 audit-title-old      pic x(25).
+        10 audit-soloist-old    pic x(15).
+        10 audit-orchestra-old  pic x(20).
+        10 audit-conductor-old  pic x(15).
+        10 audit-genre-old      pic x(15).
+    05 audit-after-image.
+        10 audit-composer-new   pic x(20).
+        10 audit-title-new      pic x(25).
+        10 audit-soloist-new    pic x(15).
+        10 audit-orchestra-new  pic x(20).
+        10 audit-conductor-new  pic x(15).
+        10 audit-genre-new      pic x(15).
+
+fd trans-summary-file record contains 80 characters.
+01 trans-summary-line      pic x(80).
 
 sd sort-temp  record contains 141 characters.
 01 sort-temp-record.
@@ -117,6 +178,9 @@ working-storage section.
     05 input-area-1   pic x(76).
     05 input-area-2   pic x(65).
 
+01 filename-control-file-status  pic xx.
+01 trans-list-file-status        pic xx.
+
 01 trans-input-area.
     05 t-area-1       pic x(76).
     05 t-area-2       pic x(66).
@@ -125,9 +189,21 @@ working-storage section.
     05 dump-file-name  pic x(50).
     05 dump-file-title pic x(31).
 
+*dynamic file names - defaulted to this program's own compiled-in
+*names, overridden by a matching entry in filenames.dat if present.
+01 dynamic-file-names.
+    05 input-file-name         pic x(50) value "recordings.dat".
+    05 indexed-file-name       pic x(50) value "indexed.dat".
+    05 error-file-name         pic x(50) value "invalid-key.dat".
+    05 error-trans-file-name   pic x(50) value "invalid-transaction.dat".
+    05 audit-file-name         pic x(50) value "audit-trail.dat".
+    05 trans-summary-file-name pic x(50) value "transaction-summary.out".
+
 01 file-flags.
     05 input-file-flag     pic x(1) value "N".
        88 input-file-eof            value "Y".
+    05 filename-control-file-flag pic x(1) value "N".
+       88 end-of-filename-control-file      value "Y".
     05 sort-file-flag      pic x(1) value "N".
        88 sort-file-eof             value "Y".
     05 trans-file-flag     pic x(1) value "N".
@@ -135,6 +211,58 @@ working-storage section.
     05 indexed-file-flag   pic x(1) value "N".
        88 indexed-file-eof          value "Y".
 
+*the date stamped on every audit-trail record written while this run
+*of 300-transaction-file is processing - one accept per run, not per
+*transaction, same as check-data's run-date.
+01 audit-run-date  pic 9(8) value zero.
+
+*the list of transaction files for this run, loaded from
+*transfiles.dat (one 50-char filename per record, same convention as
+*prog2's bankfiles.dat), so a missed day can be caught up by listing
+*two dated files instead of concatenating them by hand first.
+01 trans-file-list.
+    05 max-trans-files   pic 9(2) value 10.
+    05 trans-file-count  pic 9(2) value zero.
+    05 trans-file-entry  pic x(50) occurs 10 times.
+    05 trans-filename    pic x(50).
+    05 trans-file-index  pic 9(2) value zero.
+
+01 trans-list-flags.
+    05 trans-list-eof-flag   pic x(1) value "N".
+       88 end-of-trans-list          value "Y".
+
+*which of trans-file-list's entries is currently open, stamped into
+*every error-trans-file-record written while it's being processed.
+01 current-trans-source   pic x(50) value spaces.
+
+01 transaction-flags.
+    05 record-found-flag   pic x(1) value "N".
+       88 record-found             value "Y".
+
+*counts of what 300-transaction-file actually did with each record,
+*printed as a summary at 390-done so a nightly run's "40 changes,
+*2 errors" can be read off directly instead of re-deriving it by
+*counting lines in error-trans-file by hand.
+01 transaction-summary-counters.
+    05 add-success-count      pic 9(5) value zero.
+    05 delete-success-count   pic 9(5) value zero.
+    05 change-success-count   pic 9(5) value zero.
+    05 transaction-error-count pic 9(5) value zero.
+
+01 trans-summary-line-templates.
+    05 trans-summary-detail-line.
+        10 filler           pic x(20) value spaces.
+        10 ts-label         pic x(30).
+        10 ts-count         pic zzzz9.
+        10 filler           pic x(25) value spaces.
+
+01 runlog-call-args.
+    05 runlog-call-action      pic x(5).
+    05 runlog-call-job-name    pic x(20) value "PROG3".
+    05 runlog-call-count-1     pic 9(7).
+    05 runlog-call-count-2     pic 9(7).
+    05 runlog-call-count-3     pic 9(7).
+
 procedure division.
 
 
@@ -148,6 +276,14 @@ main section.
 * --done
 *******************************************
 main-paragraph.
+     move "START" to runlog-call-action.
+     move zero    to runlog-call-count-1
+                      runlog-call-count-2
+                      runlog-call-count-3.
+     call "runlog" using runlog-call-args.
+
+     perform 045-load-filenames-para.
+
      sort sort-temp
      on ascending key sort-key
      input procedure 100-input-proc
@@ -163,9 +299,57 @@ main-paragraph.
      move "updated-dump.dat" to dump-file-name.
      perform 400-dump-file.
 
+     move "END"                   to runlog-call-action.
+     move add-success-count       to runlog-call-count-1.
+     move change-success-count    to runlog-call-count-2.
+     move transaction-error-count to runlog-call-count-3.
+     call "runlog" using runlog-call-args.
+
      stop run.
 
 
+******************************************
+*File-name Control Section
+*  --reads the shared filenames.dat
+*    control file, if present, and
+*    overrides this program's
+*    compiled-in file names with any
+*    matching logical-name entry it
+*    contains
+******************************************
+045-load-filenames-para.
+     move "N" to filename-control-file-flag.
+     open input filename-control-file.
+     if filename-control-file-status = "00"
+        perform 046-read-filename-entry-para
+            until end-of-filename-control-file
+        close filename-control-file.
+
+046-read-filename-entry-para.
+     read filename-control-file
+          at end move "Y" to filename-control-file-flag
+          not at end perform 047-apply-filename-entry-para
+     end-read.
+
+047-apply-filename-entry-para.
+     evaluate fc-logical-name
+         when "RECRDIN"
+             move fc-physical-name to input-file-name
+         when "INDEXED"
+             move fc-physical-name to indexed-file-name
+         when "ERRKEY"
+             move fc-physical-name to error-file-name
+         when "ERRTRANS"
+             move fc-physical-name to error-trans-file-name
+         when "AUDIT"
+             move fc-physical-name to audit-file-name
+         when "TRANSSUM"
+             move fc-physical-name to trans-summary-file-name
+         when other
+             continue
+     end-evaluate.
+
+
 ******************************************
 *Input Procedure Section
 *  --Input procedure for sort
@@ -190,7 +374,7 @@ main-paragraph.
 ***Release records to be sorted
 102-release.
     inspect input-area replacing all "~" by SPACES.
-    move input-area in to sort-temp-record.
+    move input-area to sort-temp-record.
     release sort-temp-record.
      read input-file into input-area-1 
       at end move "Y" to input-file-flag.
@@ -224,13 +408,13 @@ main-paragraph.
 202-return.
     return sort-temp 
        at end move "Y" to sort-file-flag.
-    move sort-temp-record in to indexed-file-record.
+    move sort-temp-record to indexed-file-record.
     write indexed-file-record 
        invalid key perform 203-invalid-key.
 
 ***write to error file for invalid keys
 203-invalid-key.
-    move sort-temp-record in to error-file-record.
+    move sort-temp-record to error-file-record.
     write error-file-record after advancing 1 line.
 
 ***End of Section
@@ -249,65 +433,205 @@ main-paragraph.
 
 ***the main entry point for this section
 301-open.
+    accept audit-run-date from date yyyymmdd.
+    perform 303-load-trans-file-list.
     open i-o indexed-file.
-    open input trans-file.
     open output error-trans-file.
-    perform 302-read-transaction until trans-file-eof.
+    open output audit-file.
+    perform 305-process-one-trans-file
+        varying trans-file-index from 1 by 1
+        until trans-file-index > trans-file-count.
     close indexed-file.
-    close trans-file.
     close error-trans-file.
+    close audit-file.
+    perform 318-write-summary-report.
     go to 390-done.
 
-***reads and processes the transaction file
-302-read-transaction.
+***loads the list of transaction files for this run from
+***transfiles.dat, capped at max-trans-files entries
+303-load-trans-file-list.
+    move zero to trans-file-count.
+    move "N" to trans-list-eof-flag.
+    open input trans-list-file.
+    if trans-list-file-status = "00"
+       read trans-list-file
+            at end move "Y" to trans-list-eof-flag
+       end-read
+       perform 304-load-trans-file-entry
+            until end-of-trans-list or trans-file-count = max-trans-files
+       close trans-list-file
+    else
+       display "transfiles.dat not found or unreadable - cannot continue"
+       move 1 to return-code
+       stop run
+    end-if.
+
+***appends one filename from trans-list-file into trans-file-entry
+304-load-trans-file-entry.
+    add 1 to trans-file-count.
+    move trans-list-record to trans-file-entry(trans-file-count).
+    read trans-list-file
+         at end move "Y" to trans-list-eof-flag
+    end-read.
+
+***opens one transaction file from the list, primes the first
+***transaction, and drives it to eof
+305-process-one-trans-file.
+    move trans-file-entry(trans-file-index) to trans-filename.
+    move trans-file-entry(trans-file-index) to current-trans-source.
+    move "N" to trans-file-flag.
+    open input trans-file.
     read trans-file into t-area-1
        at end move "Y" to trans-file-flag.
-    read trans-file into t-area-2 
+    read trans-file into t-area-2
        at end move "Y" to trans-file-flag.
+    perform 302-read-transaction until trans-file-eof.
+    close trans-file.
+
+***processes the primed transaction, then reads the next one
+302-read-transaction.
     move trans-input-area to trans-file-record.
     inspect trans-file-record replacing all "~" by SPACES.
 
-    if (t-trans is equal to "A") then perform 310-Add 
-    else if (t-trans is equal to "D") then perform 311-Delete 
-    else if (t-trans is equal to "C") then perform 312-Change 
-    else perform 314-invalid-key.
+    if (t-trans is equal to "A") then perform 310-Add
+    else if (t-trans is equal to "D") then perform 311-Delete
+    else if (t-trans is equal to "C") then perform 312-Change
+    else perform 315-bad-trans-code.
+
+    read trans-file into t-area-1
+       at end move "Y" to trans-file-flag.
+    read trans-file into t-area-2
+       at end move "Y" to trans-file-flag.
 
 ***Add Transaction
 310-Add.
     move trans-file-record to indexed-file-record.
-    write indexed-file-record 
-       invalid key perform 314-invalid-key.
+    write indexed-file-record
+       invalid key perform 316-duplicate-add
+       not invalid key add 1 to add-success-count.
 
 ***Remove Transaction
 311-Delete.
     move trans-file-record to indexed-file-record.
     delete indexed-file
-       invalid key perform 314-invalid-key.
+       invalid key perform 317-record-not-found
+       not invalid key add 1 to delete-success-count.
 
 ***Change Record Transaction
 312-Change.
+    move "N" to record-found-flag.
     move t-ckey to ckey.
-    read indexed-file invalid key perform 314-invalid-key.
-    if (t-composer is not equal to SPACES) then
-       move t-composer to composer.
-    if (t-title is not equal to SPACES) then
-       move t-title to title.
-    if (t-soloist is not equal to SPACES) then
-       move t-soloist to soloist.
-    if (t-orchestra is not equal to SPACES) then
-       move t-orchestra to orchestra.
-    if (t-conductor is not equal to SPACES) then
-       move t-conductor to conductor.
-    if (t-genre is not equal to SPACES) then
-       move t-genre to genre.
-    write indexed-file-record 
-       invalid key perform 314-invalid-key.
-
-***All invalid key errors are stored in this one file
+    read indexed-file
+       invalid key perform 317-record-not-found
+       not invalid key move "Y" to record-found-flag.
+
+    if record-found
+       move "N" to audit-composer-changed
+       move "N" to audit-title-changed
+       move "N" to audit-soloist-changed
+       move "N" to audit-orchestra-changed
+       move "N" to audit-conductor-changed
+       move "N" to audit-genre-changed
+       move composer  to audit-composer-old
+       move title     to audit-title-old
+       move soloist   to audit-soloist-old
+       move orchestra to audit-orchestra-old
+       move conductor to audit-conductor-old
+       move genre     to audit-genre-old
+
+       if (t-composer is not equal to SPACES) then
+          move t-composer to composer
+          move "Y" to audit-composer-changed
+       end-if
+       if (t-title is not equal to SPACES) then
+          move t-title to title
+          move "Y" to audit-title-changed
+       end-if
+       if (t-soloist is not equal to SPACES) then
+          move t-soloist to soloist
+          move "Y" to audit-soloist-changed
+       end-if
+       if (t-orchestra is not equal to SPACES) then
+          move t-orchestra to orchestra
+          move "Y" to audit-orchestra-changed
+       end-if
+       if (t-conductor is not equal to SPACES) then
+          move t-conductor to conductor
+          move "Y" to audit-conductor-changed
+       end-if
+       if (t-genre is not equal to SPACES) then
+          move t-genre to genre
+          move "Y" to audit-genre-changed
+       end-if
+
+       rewrite indexed-file-record
+          invalid key perform 317-record-not-found
+          not invalid key perform 313-write-audit-record.
+
+***write the before/after image for the Change just applied
+313-write-audit-record.
+    add 1 to change-success-count.
+    move ckey            to audit-ckey.
+    move audit-run-date  to audit-trans-date.
+    move composer        to audit-composer-new.
+    move title           to audit-title-new.
+    move soloist         to audit-soloist-new.
+    move orchestra       to audit-orchestra-new.
+    move conductor       to audit-conductor-new.
+    move genre           to audit-genre-new.
+    write audit-file-record.
+
+***All invalid key/bad-code errors funnel through here, each caller
+***having already set error-trans-reason to something specific
 314-invalid-key.
-    move trans-file-record to error-trans-file-record.
+    add 1 to transaction-error-count.
+    move current-trans-source to error-trans-source.
+    move trans-file-record to error-trans-data.
     write error-trans-file-record after advancing 1 line.
 
+***t-trans was not one of A/D/C
+315-bad-trans-code.
+    move "INVALID TRANS CODE" to error-trans-reason.
+    perform 314-invalid-key.
+
+***an Add's ckey already exists on the indexed file
+316-duplicate-add.
+    move "DUPLICATE ADD" to error-trans-reason.
+    perform 314-invalid-key.
+
+***a Delete or Change's ckey has no matching indexed-file record
+317-record-not-found.
+    move "RECORD NOT FOUND" to error-trans-reason.
+    perform 314-invalid-key.
+
+***a short add/delete/change/error breakdown so a nightly run's
+***counts can be read off directly instead of counting error-trans-
+***file lines by hand
+318-write-summary-report.
+    open output trans-summary-file.
+
+    move "TRANSACTIONS ADDED:          " to ts-label.
+    move add-success-count to ts-count.
+    write trans-summary-line from trans-summary-detail-line
+       after advancing 1 line.
+
+    move "TRANSACTIONS DELETED:        " to ts-label.
+    move delete-success-count to ts-count.
+    write trans-summary-line from trans-summary-detail-line
+       after advancing 1 line.
+
+    move "TRANSACTIONS CHANGED:        " to ts-label.
+    move change-success-count to ts-count.
+    write trans-summary-line from trans-summary-detail-line
+       after advancing 1 line.
+
+    move "TRANSACTIONS IN ERROR:       " to ts-label.
+    move transaction-error-count to ts-count.
+    write trans-summary-line from trans-summary-detail-line
+       after advancing 1 line.
+
+    close trans-summary-file.
+
 **End of Section
 390-done.
     exit.
