@@ -0,0 +1,175 @@
+***************************************
+* Program #3 companion - ckeylook
+*  Sumit Khanna - Dr. Hume's 3620
+*
+*  Interactive lookup against the
+*   indexed-file that prog3 builds
+*   and maintains (indexed.dat).
+*  Accepts a ckey (label/prefix/
+*   number, the same three pieces
+*   prog3's transaction file carries
+*   as t-ckey) from the terminal,
+*   does a direct read by key, and
+*   displays the recording's fields
+*   so a single record can be
+*   checked without running the
+*   full 400-dump-file pass and
+*   grepping the dump.
+***************************************
+
+identification division.
+
+program-id. ckeylook.
+author.     Sumit Khanna.
+
+environment division.
+
+configuration section.
+source-computer. VAX-Alpha.
+
+input-output section.
+file-control.
+    select indexed-file   assign to dynamic indexed-file-name
+      organization is indexed
+      access mode is dynamic
+      record key is ckey.
+    select filename-control-file assign to "filenames.dat"
+      file status is filename-control-file-status.
+
+data division.
+
+file section.
+fd indexed-file record contains 141 characters.
+01 indexed-file-record.
+    15 ckey      pic x(31).
+    15 composer  pic x(20).
+    15 title     pic x(25).
+    15 soloist   pic x(15).
+    15 orchestra pic x(20).
+    15 conductor pic x(15).
+    15 genre     pic x(15).
+
+*same control file and record layout filenames.dat's other readers
+*(prog3.cob's 045-load-filenames-para) use.
+fd filename-control-file record contains 58 characters.
+01 filename-control-file-record.
+    05 fc-logical-name      pic x(8).
+    05 fc-physical-name     pic x(50).
+
+working-storage section.
+
+01 lookup-key.
+    05 lookup-label     pic x(15).
+    05 lookup-prefix    pic x(6).
+    05 lookup-number    pic x(10).
+
+01 lookup-flags.
+    05 more-lookups-flag   pic x(1) value "Y".
+       88 more-lookups-requested   value "Y" "y".
+    05 lookup-status-flag  pic x(1) value "N".
+       88 lookup-found             value "Y".
+
+01 indexed-file-name       pic x(50) value "indexed.dat".
+
+01 filename-control-file-status  pic xx.
+
+01 filename-control-flags.
+    05 filename-control-file-flag pic x(1) value "N".
+       88 end-of-filename-control-file      value "Y".
+
+procedure division.
+
+
+main section.
+
+******************************************
+*Entry point for program
+* --ask for a ckey, look it up, repeat
+*   until the user is done
+* --done
+*******************************************
+main-paragraph.
+     perform 045-load-filenames-para.
+     open input indexed-file.
+     perform 100-process-lookup until not more-lookups-requested.
+     close indexed-file.
+     stop run.
+
+
+******************************************
+*File-name Control Section
+*  --reads the shared filenames.dat
+*    control file, if present, and
+*    overrides the compiled-in indexed
+*    file name with a matching INDEXED
+*    entry, the same way prog3.cob does
+******************************************
+045-load-filenames-para.
+     move "N" to filename-control-file-flag.
+     open input filename-control-file.
+     if filename-control-file-status = "00"
+        perform 046-read-filename-entry-para
+            until end-of-filename-control-file
+        close filename-control-file.
+
+046-read-filename-entry-para.
+     read filename-control-file
+          at end move "Y" to filename-control-file-flag
+          not at end perform 047-apply-filename-entry-para
+     end-read.
+
+047-apply-filename-entry-para.
+     evaluate fc-logical-name
+         when "INDEXED"
+             move fc-physical-name to indexed-file-name
+         when other
+             continue
+     end-evaluate.
+
+
+******************************************
+*Lookup Procedure Section
+*  --prompts for the three pieces of a
+*    ckey, reads the indexed file
+*    directly by that key, and shows
+*    the matching record (or says so
+*    if there isn't one)
+******************************************
+100-process-lookup section.
+
+***prompt for and build the lookup key
+101-accept-key.
+    display "Enter label (15 char) & <Ret>:".
+    accept lookup-label.
+    display "Enter prefix (6 char) & <Ret>:".
+    accept lookup-prefix.
+    display "Enter number (10 char) & <Ret>:".
+    accept lookup-number.
+    move spaces to ckey.
+    move lookup-label  to ckey(1:15).
+    move lookup-prefix to ckey(16:6).
+    move lookup-number to ckey(22:10).
+
+***direct read by key and display the result
+102-read-and-display.
+    move "N" to lookup-status-flag.
+    read indexed-file
+        invalid key display "No recording found for that ckey."
+        not invalid key move "Y" to lookup-status-flag
+    end-read.
+    if lookup-found
+       display "Composer:  " composer
+       display "Title:     " title
+       display "Soloist:   " soloist
+       display "Orchestra: " orchestra
+       display "Conductor: " conductor
+       display "Genre:     " genre.
+
+***ask whether to look up another one
+103-ask-again.
+    display "Look up another recording? (Y/N) & <Ret>:".
+    accept more-lookups-flag.
+
+***End of Section
+104-done.
+    exit.
