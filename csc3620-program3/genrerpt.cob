@@ -0,0 +1,193 @@
+***************************************
+* Program #3 companion - genrerpt
+*  Sumit Khanna - Dr. Hume's 3620
+*
+*  Reporting pass against the indexed-
+*   file that prog3 builds and maintains
+*   (indexed.dat), driven by the genre
+*   and composer alternate record keys
+*   prog3 now carries on that file.
+*  Accepts a field choice (genre or
+*   composer) and a value from the
+*   terminal, then STARTs the indexed
+*   file on the chosen alternate key
+*   and READs NEXT WITH DUPLICATES
+*   until the key changes, displaying
+*   every matching recording - instead
+*   of running prog3's full 400-dump-
+*   file pass and filtering the flat
+*   dump by hand.
+***************************************
+
+identification division.
+
+program-id. genrerpt.
+author.     Sumit Khanna.
+
+environment division.
+
+configuration section.
+source-computer. VAX-Alpha.
+
+input-output section.
+file-control.
+    select indexed-file   assign to dynamic indexed-file-name
+      organization is indexed
+      access mode is dynamic
+      record key is ckey
+      alternate record key is genre with duplicates
+      alternate record key is composer with duplicates.
+    select filename-control-file assign to "filenames.dat"
+      file status is filename-control-file-status.
+
+data division.
+
+file section.
+fd indexed-file record contains 141 characters.
+01 indexed-file-record.
+    15 ckey      pic x(31).
+    15 composer  pic x(20).
+    15 title     pic x(25).
+    15 soloist   pic x(15).
+    15 orchestra pic x(20).
+    15 conductor pic x(15).
+    15 genre     pic x(15).
+
+*same control file and record layout filenames.dat's other readers
+*(prog3.cob's 045-load-filenames-para) use.
+fd filename-control-file record contains 58 characters.
+01 filename-control-file-record.
+    05 fc-logical-name      pic x(8).
+    05 fc-physical-name     pic x(50).
+
+working-storage section.
+
+01 report-choice-flags.
+    05 report-field-choice   pic x(1).
+       88 report-by-genre            value "G" "g".
+       88 report-by-composer         value "C" "c".
+    05 report-value          pic x(20).
+    05 report-key-value      pic x(20).
+    05 report-match-flag     pic x(1) value "N".
+       88 report-match-found         value "Y".
+    05 report-eof-flag       pic x(1) value "N".
+       88 report-eof                 value "Y".
+
+01 indexed-file-name       pic x(50) value "indexed.dat".
+
+01 filename-control-file-status  pic xx.
+
+01 filename-control-flags.
+    05 filename-control-file-flag pic x(1) value "N".
+       88 end-of-filename-control-file      value "Y".
+
+procedure division.
+
+
+main section.
+
+******************************************
+*Entry point for program
+* --ask which alternate key and value to
+*   report on, list every matching
+*   recording
+* --done
+*******************************************
+main-paragraph.
+     perform 045-load-filenames-para.
+     open input indexed-file.
+     display "Report by (G)enre or (C)omposer & <Ret>:".
+     accept report-field-choice.
+     display "Enter value to match & <Ret>:".
+     accept report-value.
+     perform 100-list-matches.
+     close indexed-file.
+     stop run.
+
+
+******************************************
+*File-name Control Section
+*  --reads the shared filenames.dat
+*    control file, if present, and
+*    overrides the compiled-in indexed
+*    file name with a matching INDEXED
+*    entry, the same way prog3.cob does
+******************************************
+045-load-filenames-para.
+     move "N" to filename-control-file-flag.
+     open input filename-control-file.
+     if filename-control-file-status = "00"
+        perform 046-read-filename-entry-para
+            until end-of-filename-control-file
+        close filename-control-file.
+
+046-read-filename-entry-para.
+     read filename-control-file
+          at end move "Y" to filename-control-file-flag
+          not at end perform 047-apply-filename-entry-para
+     end-read.
+
+047-apply-filename-entry-para.
+     evaluate fc-logical-name
+         when "INDEXED"
+             move fc-physical-name to indexed-file-name
+         when other
+             continue
+     end-evaluate.
+
+
+******************************************
+*List Matches Section
+*  --STARTs the indexed file on whichever
+*    alternate key was chosen, positioned
+*    at the requested value, then READs
+*    NEXT until the key no longer matches
+*    or the file runs out
+******************************************
+100-list-matches section.
+
+***position the file and prime the first read
+101-start.
+    move "N" to report-eof-flag.
+    move "N" to report-match-flag.
+    if report-by-genre
+       move report-value to genre
+       start indexed-file key is equal to genre
+          invalid key move "Y" to report-eof-flag
+    else if report-by-composer
+       move report-value to composer
+       start indexed-file key is equal to composer
+          invalid key move "Y" to report-eof-flag
+    else
+       display "Invalid choice - must be G or C."
+       move "Y" to report-eof-flag.
+
+    if not report-eof
+       move "Y" to report-match-flag
+       perform 102-read-next until report-eof.
+
+    if not report-match-found
+       display "No recordings found for that value.".
+
+***reads and displays each matching record in turn
+102-read-next.
+    if report-by-genre
+       read indexed-file next record
+          at end move "Y" to report-eof-flag
+       end-read
+       move genre to report-key-value
+    else
+       read indexed-file next record
+          at end move "Y" to report-eof-flag
+       end-read
+       move composer to report-key-value.
+
+    if not report-eof
+       if report-key-value is equal to report-value
+          display ckey " " composer " " title " " genre
+       else
+          move "Y" to report-eof-flag.
+
+***End of Section
+103-done.
+    exit.
