@@ -0,0 +1,555 @@
+***********************************************************
+*                                                         *
+*          This program creates a hashing file using a    *
+*   one-pass load (instead of a "two-pass load").  A user *
+*   must enter source input filename, maximum number of   *
+*   buckets, bucket size, and a (prime) number used for   *
+*   hashing key values.  Collisions are handled by "con-  *
+*   spill" search from the home bucket.  Linked lists of  *
+*   buckets are built as necessary as overflows occur.    *
+*   Created: 4-3-1998    Last Modified: 4-3-2003          *
+*                                                         *
+***********************************************************
+
+identification division.
+program-id. Hashing.
+Author. David Hume.
+
+environment division.
+configuration section.
+source-computer.  vax-11.
+
+input-output section.
+file-control.
+     select hash-file assign to dynamic hash-file-name
+         organization is relative
+         access mode is dynamic
+         relative key is target-bucket.
+     select print-file assign to dynamic print-file-name
+         organization is sequential.
+     select input-file assign to "disk$research:[dhume.362]  .dat"
+         organization is sequential.
+     select param-file assign to "hashparm.dat"
+         organization is sequential
+         file status is param-file-status.
+     select delete-file assign to "hashdel.dat"
+         organization is sequential
+         file status is delete-file-status.
+     select filename-control-file assign to "filenames.dat"
+         organization is sequential
+         file status is filename-control-file-status.
+
+data division.
+file section.
+
+*shared file-name control file (filenames.dat) - see
+*load-filenames-para below; same control file and record layout
+*check-data, prog2, and prog3 read at their own startup.
+fd  filename-control-file record contains 58 characters.
+01  filename-control-record.
+    05  fc-logical-name      pic x(8).
+    05  fc-physical-name     pic x(50).
+
+fd  hash-file.
+01  hash-bucket.
+    05 link-field              pic 9(3).
+    05 record-slot    occurs 10 times.
+       10  record-number       pic 9(3).
+       10  hash-value          pic 9(3).
+       10  rec-status          pic x(3).
+           88 unused-rec-slot   value spaces.
+           88 occupied-rec-slot value "OCC".
+           88 deleted-rec-slot  value "DEL".
+       10  rec-data-area.
+           15  acct-no         pic 9(5).
+           15  customer-name   pic x(20).
+           15  other-data      pic x(47).
+
+fd  print-file.
+01  print-line                 pic x(80).
+    
+fd  input-file
+    value of id  vax-input-file-name.
+01  input-record.
+       05  acct-no-in          pic 9(5).
+       05  customer-name-in    pic x(20).
+       05  other-data-in       pic x(47).
+
+*the four values define-hash-file-size-para/define-vax-filenames-para
+*used to prompt for, now read from hashparm.dat so an overnight batch
+*job can kick this load off with nobody at the terminal to answer
+*the prompts.
+fd  param-file.
+01  param-record.
+    05  param-max-no-buckets     pic 9(3).
+    05  param-bucket-size        pic 9(3).
+    05  param-prime-number       pic 9(3).
+    05  param-vax-input-file-name pic x(40).
+    05  param-chain-warning-depth pic 9(3).
+
+*the accounts to remove this run - hashbucket.dat has no delete
+*path of its own, so closed accounts are listed here and marked
+*DEL by delete-records-para after the load completes.
+fd  delete-file.
+01  delete-record.
+    05  acct-no-delete           pic 9(5).
+
+working-storage section.
+01  index-variables.
+    05  i                       pic s9(3) comp sync.
+    05  b-indx                  pic s9(3) comp sync.
+    05  matched-slot            pic s9(3) comp sync.
+
+01  program-file-variables.
+    05  input-file-flag         pic x(1)  value "Y".
+    05  trans-file-flag         pic x(1)  value "Y".
+    05  vax-input-file-name     pic x(40).
+    05  param-file-flag         pic x(1)  value "N".
+        88  end-of-param-file    value "Y".
+    05  delete-file-flag        pic x(1)  value "N".
+        88  end-of-delete-file   value "Y".
+    05  filename-control-file-flag pic x(1) value "N".
+        88  end-of-filename-control-file     value "Y".
+
+01  filename-control-file-status  pic xx.
+01  param-file-status              pic xx.
+01  delete-file-status             pic xx.
+
+*dynamic file names - defaulted to this program's own compiled-in
+*names, overridden by a matching entry in filenames.dat if present.
+01  dynamic-file-names.
+    05  hash-file-name          pic x(50) value "hashbucket.dat".
+    05  print-file-name         pic x(50) value "hashbucket.out".
+
+01  hash-file-variables.
+    05  max-no-buckets          pic 9(3).
+    05  bucket-size             pic 9(3).
+    05  hash-key-field          pic 9(5) comp.
+    05  target-bucket           pic 9(3).
+    05  quotient                pic 9(3).
+    05  hash-value-calc         pic 9(3).
+    05  save-address            pic 9(3).
+    05  new-bucket-address      pic 9(3).
+    05  home-bucket-address     pic 9(3).
+    05  prime-number            pic 9(3).
+
+*how many buckets deep an overflow chain can run before
+*link-new-bucket-into-chain warns that a reload is overdue - read
+*from hashparm.dat, defaulted to 3 if that field is zero/blank.
+01  chain-monitor-variables.
+    05  chain-warning-depth     pic 9(3) value 3.
+    05  insert-chain-depth      pic 9(3) value zero.
+    05  insert-chain-next       pic 9(3) value zero.
+
+01  add-record-flags.
+    05  record-found-flag       pic x(1).
+        88 record-found          value "Y".
+        88 record-not-found      value "N".
+    05  end-of-chain-flag       pic x(1).
+        88 end-of-chain          value "Y".
+    05  unused-slot-flag        pic x(1).
+        88 unused-slot-found     value "Y".
+    05  extend-chain-flag       pic x(1).
+        88 cannot-extend-chain   value "N".
+        88 can-extend-chain      value "Y".
+    05  deleted-slot-flag       pic x(1).
+        88 deleted-slot-found    value "Y".
+    05  record-inserted-flag    pic x(1).
+        88  record-inserted      value "Y".
+        88  record-not-inserted  value "N".
+    05  bucket-full-flag        pic x(1).
+        88  bucket-full          value "Y".
+        88  bucket-not-full      value "N".
+
+01  bucket-output-line.
+    05 filler                   pic x(2) value spaces.
+    05 bucket-number-out        pic 9(3).
+    05 filler                   pic x(4) value spaces.
+    05 link-field-out           pic 9(3).
+
+01  record-output-line.
+    05 filler                   pic x(14) value spaces.
+    05 record-number-out        pic 9(3).
+    05 filler                   pic x(2)  value spaces.
+    05 hash-value-out           pic x(3).
+    05 filler                   pic x(2)  value spaces.
+    05 record-status-out        pic x(3).
+    05 filler                   pic x(2)  value spaces.
+    05 acct-no-out              pic x(5).
+    05 filler                   pic x(2)  value spaces.
+    05 customer-name-out        pic x(20).
+
+*collision/load-factor counters accumulated while print-bucket dumps
+*every bucket, so well the prime-number/bucket-size in hashparm.dat
+*are suited to the load volume can be judged from hashbucket.out
+*without counting non-zero link-fields by hand.
+01  hash-statistics.
+    05  stat-total-slots            pic 9(5) value zero.
+    05  stat-occupied-slots         pic 9(5) value zero.
+    05  stat-buckets-with-overflow  pic 9(5) value zero.
+    05  stat-longest-chain          pic 9(3) value zero.
+    05  stat-chain-length           pic 9(3) value zero.
+    05  stat-chain-next             pic 9(3) value zero.
+    05  stat-occupancy-pct          pic 999v99 value zero.
+
+01  statistics-output-line.
+    05 filler                   pic x(2) value spaces.
+    05 stat-label-out           pic x(30).
+    05 stat-value-out           pic z,zz9.99.
+
+01  runlog-call-args.
+    05  runlog-call-action      pic x(5).
+    05  runlog-call-job-name    pic x(20) value "HASHING".
+    05  runlog-call-count-1     pic 9(7).
+    05  runlog-call-count-2     pic 9(7).
+    05  runlog-call-count-3     pic 9(7).
+
+procedure division.
+main-line-para.
+    move "START" to runlog-call-action.
+    move zero    to runlog-call-count-1
+                     runlog-call-count-2
+                     runlog-call-count-3.
+    call "runlog" using runlog-call-args.
+
+    perform load-filenames-para.
+
+    open output print-file.
+    perform define-hash-file-size-para.
+    perform initialize-hash-file.
+    perform load-input-file-para.
+    perform delete-records-para.
+    perform print-hash-file.
+    close print-file.
+
+    move "END"                        to runlog-call-action.
+    move stat-occupied-slots          to runlog-call-count-1.
+    move stat-buckets-with-overflow   to runlog-call-count-2.
+    move stat-longest-chain           to runlog-call-count-3.
+    call "runlog" using runlog-call-args.
+
+    stop run.
+
+*reads the shared filenames.dat control file, if present, and
+*overrides this program's compiled-in file names with any matching
+*logical-name entry it contains.  Missing file / missing entry just
+*leaves the compiled-in default in dynamic-file-names alone.
+load-filenames-para.
+    move "N" to filename-control-file-flag.
+    open input filename-control-file.
+    if filename-control-file-status = "00"
+       perform read-filename-entry-para
+           until end-of-filename-control-file
+       close filename-control-file.
+
+read-filename-entry-para.
+    read filename-control-file
+         at end move "Y" to filename-control-file-flag
+         not at end perform apply-filename-entry-para
+    end-read.
+
+apply-filename-entry-para.
+    evaluate fc-logical-name
+        when "HASHFILE"
+            move fc-physical-name to hash-file-name
+        when "HASHOUT"
+            move fc-physical-name to print-file-name
+        when other
+            continue
+    end-evaluate.
+
+define-hash-file-size-para.
+    move "N" to param-file-flag.
+    open input param-file.
+    if param-file-status = "00"
+       read param-file
+            at end move "Y" to param-file-flag
+       end-read
+    else
+       move "Y" to param-file-flag.
+    if not end-of-param-file
+       move param-max-no-buckets to max-no-buckets
+       move param-bucket-size    to bucket-size
+       move param-prime-number   to prime-number
+       move param-vax-input-file-name to vax-input-file-name
+       if param-chain-warning-depth > zero
+          move param-chain-warning-depth to chain-warning-depth
+       end-if
+       close param-file
+    else
+       display "hashparm.dat is empty - cannot proceed."
+       move 1 to return-code
+       stop run.
+
+
+initialize-hash-file.
+    open output hash-file.
+    perform initialize-bucket-para varying i from 1 by 1
+                                   until i > max-no-buckets.
+    close hash-file.
+
+initialize-bucket-para.
+    move i to target-bucket.
+    perform initialize-record-slot-para varying b-indx from 1 by 1
+                                        until b-indx > bucket-size.
+    move zero to link-field.
+    write hash-bucket invalid key perform write-error-para.
+
+initialize-record-slot-para.
+    move spaces to record-slot(b-indx).
+    compute record-number(b-indx) = bucket-size*(i - 1) + b-indx.
+
+print-hash-file.
+    open input hash-file.
+    perform print-bucket varying i from 1 by 1 until i > max-no-buckets.
+    close hash-file.
+    if stat-total-slots > zero
+       compute stat-occupancy-pct =
+           (stat-occupied-slots / stat-total-slots) * 100.
+    perform write-statistics-para.
+
+print-bucket.
+    move i to target-bucket.
+    read hash-file invalid key perform read-error-para.
+    move i to bucket-number-out.
+    move link-field to link-field-out.
+    write print-line from bucket-output-line after advancing 2 lines.
+    perform print-record-slot varying b-indx from 1 by 1
+                                             until b-indx > bucket-size.
+    perform accumulate-bucket-stats-para.
+
+print-record-slot.
+    move record-number(b-indx) to record-number-out.
+    move hash-value(b-indx) to hash-value-out.
+    move rec-status(b-indx) to record-status-out.
+    move acct-no(b-indx) to acct-no-out.
+    move customer-name(b-indx) to customer-name-out.
+    write print-line from record-output-line after advancing 1 line.
+    if occupied-rec-slot(b-indx) then add 1 to stat-occupied-slots.
+
+*rolls this home bucket's slots into the running totals, then walks
+*its overflow chain (if any) to see how deep it runs
+accumulate-bucket-stats-para.
+    add bucket-size to stat-total-slots.
+    if link-field not = 0
+       add 1 to stat-buckets-with-overflow
+       move 1 to stat-chain-length
+       move link-field to stat-chain-next
+       perform walk-chain-for-length-para until stat-chain-next = 0
+       if stat-chain-length > stat-longest-chain
+          move stat-chain-length to stat-longest-chain.
+
+*follows one overflow link at a time, counting hops, without
+*disturbing the home-bucket dump loop above (i/target-bucket for
+*the next home bucket get reset at the top of print-bucket anyway)
+walk-chain-for-length-para.
+    move stat-chain-next to target-bucket.
+    read hash-file invalid key perform read-error-para.
+    add 1 to stat-chain-length.
+    move link-field to stat-chain-next.
+
+*summary block written to hashbucket.out after the bucket/slot dump
+write-statistics-para.
+    move "TOTAL RECORDS LOADED:        " to stat-label-out.
+    move stat-occupied-slots to stat-value-out.
+    write print-line from statistics-output-line after advancing 2 lines.
+
+    move "BUCKETS WITH OVERFLOW:       " to stat-label-out.
+    move stat-buckets-with-overflow to stat-value-out.
+    write print-line from statistics-output-line after advancing 1 line.
+
+    move "LONGEST CHAIN LENGTH:        " to stat-label-out.
+    move stat-longest-chain to stat-value-out.
+    write print-line from statistics-output-line after advancing 1 line.
+
+    move "AVERAGE SLOT OCCUPANCY (%):  " to stat-label-out.
+    move stat-occupancy-pct to stat-value-out.
+    write print-line from statistics-output-line after advancing 1 line.
+
+load-input-file-para.
+    open input input-file.
+    open i-o hash-file.
+    read input-file at end move "N" to input-file-flag.
+    perform process-input-record until input-file-flag = "N".
+    close input-file.
+    close hash-file.
+
+process-input-record.
+    move acct-no-in to hash-key-field.
+    perform hashing-para.
+    perform add-record-para.
+    read input-file at end move "N" to input-file-flag.
+
+hashing-para.
+    divide prime-number into hash-key-field giving quotient
+                                 remainder target-bucket.
+    add 1 to target-bucket.
+    move target-bucket to hash-value-calc.
+    read hash-file invalid key perform read-error-para.
+
+add-record-para.
+    move "N" to record-found-flag.
+    move "N" to end-of-chain-flag.
+    perform examine-next-bucket until record-found or end-of-chain.
+    if   record-found then perform update-record-para
+    else                   perform normal-add-para.
+
+
+examine-next-bucket.
+    perform examine-record-slot varying i from 1 by 1
+                       until (i > bucket-size) or record-found.
+    if record-not-found then
+         if   link-field = 0 then move "Y" to end-of-chain-flag
+         else move link-field to target-bucket
+              read hash-file invalid key perform read-error-para.
+
+examine-record-slot.
+    if rec-status(i) = "OCC" and ( acct-no-in = acct-no(i) ) then
+                       move "Y" to record-found-flag
+                       move i to matched-slot.
+
+*an add whose acct-no already exists on file is treated as a
+*correction instead of a rejected duplicate - matched-slot is captured
+*by examine-record-slot at the moment of the match, since by the time
+*examine-next-bucket's PERFORM VARYING exits, i itself has already
+*been advanced one slot past the match.
+update-record-para.
+    move customer-name-in to customer-name(matched-slot).
+    move other-data-in to other-data(matched-slot).
+    rewrite hash-bucket invalid key perform rewrite-error-para.
+
+normal-add-para.
+    move "Y" to extend-chain-flag.
+    move "N" to record-inserted-flag.
+    move hash-value-calc to target-bucket.
+    move hash-value-calc to home-bucket-address.
+    read hash-file invalid key perform read-error-para.
+    perform check-bucket-for-insertion
+                       until record-inserted or cannot-extend-chain.
+    if cannot-extend-chain then perform file-is-full-error-para
+                                        stop run.
+
+check-bucket-for-insertion.
+    perform check-record-slot-for-insertion varying i from 1 by 1
+                                                      until i > bucket-size.
+    if (record-not-inserted) and (link-field not = 0) then
+                         move link-field to target-bucket
+                         read hash-file invalid key perform read-error-para
+    else if (record-not-inserted) and (link-field = 0) then
+                         perform extend-chain-para.
+
+check-record-slot-for-insertion.
+    if (record-not-inserted) and
+       (rec-status(i) = SPACES or rec-status(i) = "DEL")
+    then
+       move "Y" to record-inserted-flag
+       move hash-value-calc to hash-value(i)
+       move "OCC" to rec-status(i)
+       move acct-no-in to acct-no(i)
+       move customer-name-in to customer-name(i)
+       move other-data-in to other-data(i)
+       rewrite hash-bucket invalid key perform rewrite-error-para.
+
+extend-chain-para.
+    move target-bucket to save-address.
+    move "Y" to bucket-full-flag.
+    perform find-next-bucket until (bucket-not-full) or (cannot-extend-chain).
+    if can-extend-chain then perform link-new-bucket-into-chain.
+
+find-next-bucket.
+    add 1 to target-bucket.
+    if (target-bucket > max-no-buckets) then move 1 to target-bucket.
+    read hash-file invalid key perform read-error-para.
+    if target-bucket = save-address then move "N" to extend-chain-flag.
+    perform find-next-slot varying i from 1 by 1 until (i > bucket-size) or
+                                                       (bucket-not-full).
+
+link-new-bucket-into-chain.
+    move target-bucket to new-bucket-address.
+    move save-address to target-bucket.
+    read hash-file invalid key perform read-error-para.
+    move new-bucket-address to link-field.
+    rewrite hash-bucket invalid key perform rewrite-error-para.
+    perform check-chain-depth-para.
+    move new-bucket-address to target-bucket.
+    read hash-file invalid key perform read-error-para.
+
+*walks the whole chain from the true home bucket (home-bucket-address,
+*captured in normal-add-para before any chain-following moved
+*target-bucket along) forward to the newly-extended end, and warns
+*once it runs chain-warning-depth buckets deep or more - well before
+*file-is-full-error-para's hard stop
+check-chain-depth-para.
+    move home-bucket-address to target-bucket.
+    read hash-file invalid key perform read-error-para.
+    move 1 to insert-chain-depth.
+    move link-field to insert-chain-next.
+    perform count-chain-link-para until insert-chain-next = 0.
+    if insert-chain-depth > chain-warning-depth
+       display "WARNING: chain from home bucket " home-bucket-address
+          " is now " insert-chain-depth
+          " buckets deep - consider a reload with a larger "
+          "max-no-buckets or a different prime-number.".
+
+count-chain-link-para.
+    move insert-chain-next to target-bucket.
+    read hash-file invalid key perform read-error-para.
+    add 1 to insert-chain-depth.
+    move link-field to insert-chain-next.
+
+find-next-slot.
+    if (rec-status(i) not = "OCC") then move "N" to bucket-full-flag.
+
+delete-records-para.
+    move "N" to delete-file-flag.
+    open input delete-file.
+    open i-o hash-file.
+    if delete-file-status = "00"
+       read delete-file at end move "Y" to delete-file-flag
+       perform process-delete-record until end-of-delete-file
+       close delete-file
+    end-if.
+    close hash-file.
+
+process-delete-record.
+    move acct-no-delete to hash-key-field.
+    perform hashing-para.
+    perform delete-record-para.
+    read delete-file at end move "Y" to delete-file-flag.
+
+delete-record-para.
+    move "N" to record-found-flag.
+    move "N" to end-of-chain-flag.
+    move acct-no-delete to acct-no-in.
+    perform examine-next-bucket-for-delete until record-found or end-of-chain.
+    if record-not-found then perform delete-error-para.
+
+examine-next-bucket-for-delete.
+    perform examine-record-slot-for-delete varying i from 1 by 1
+                       until (i > bucket-size) or record-found.
+    if record-not-found then
+         if   link-field = 0 then move "Y" to end-of-chain-flag
+         else move link-field to target-bucket
+              read hash-file invalid key perform read-error-para.
+
+examine-record-slot-for-delete.
+    if rec-status(i) = "OCC" and ( acct-no-in = acct-no(i) ) then
+                       move "Y" to record-found-flag
+                       move "DEL" to rec-status(i)
+                       rewrite hash-bucket invalid key perform rewrite-error-para.
+
+delete-error-para.
+    display "account number: ", acct-no-in, " not found - cannot delete".
+
+rewrite-error-para.
+    display "Rewrite error on hash file".
+
+read-error-para.
+    display "Read error on hash file".
+
+write-error-para.
+    display "write error on hash file".
+
+file-is-full-error-para.
+    display "Record cannot be added: file is full".
+    move 1 to return-code.
