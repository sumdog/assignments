@@ -23,8 +23,8 @@ source-computer. VAX-Alpha.
 
 input-output section.
 file-control.
-    select data-file     assign to " ".
-    select sort-out-file assign to " ".
+    select data-file     assign to dynamic input-filename.
+    select sort-out-file assign to dynamic output-filename.
     select sort-temp     assign to "sort.swp".
     select merge-temp    assign to "merge.swp".
     select sort-a        assign to "a.out".
@@ -34,11 +34,33 @@ file-control.
     select out-1         assign to "bank1.out".
     select out-2         assign to "bank2.out".
     select out-3         assign to "bank3.out".
+    select out-4         assign to "bank4.out".
+    select out-5         assign to "bank5.out".
+    select dormant-file  assign to dynamic dormant-file-name.
+    select dup-error-file assign to dynamic dup-error-file-name.
+    select bank-list-file assign to "bankfiles.dat"
+        file status is bank-list-file-status.
+    select balance-param-file assign to "balthresh.dat"
+        file status is balance-param-file-status.
+    select ledger-extract-file assign to "ledger.dat"
+        file status is ledger-extract-file-status.
+    select recon-file    assign to dynamic recon-file-name.
+    select summary-file  assign to dynamic summary-file-name.
+    select filename-control-file assign to "filenames.dat"
+        file status is filename-control-file-status.
 data division.
 
 file section.
-fd data-file record contains 50 characters
-        value of id is input-filename.
+
+*shared file-name control file (filenames.dat) - see
+*050-load-filenames-para below; same control file and record layout
+*check-data reads at its own startup.
+fd filename-control-file record contains 58 characters.
+01 filename-control-record.
+    05 fc-logical-name      pic x(8).
+    05 fc-physical-name     pic x(50).
+
+fd data-file record contains 50 characters.
 01 data-record     pic x(50).
 
 sd sort-temp  record contains 50 characters.
@@ -68,8 +90,57 @@ fd out-2 record contains 50 characters.
 fd out-3 record contains 50 characters.
 01 out-3-record    pic x(50).
 
-fd sort-out-file record contains 50 characters
-        value of id is output-filename.
+fd out-4 record contains 50 characters.
+01 out-4-record    pic x(50).
+
+fd out-5 record contains 50 characters.
+01 out-5-record    pic x(50).
+
+*any record whose trans-count is zero gets a copy written here too,
+*regardless of account type, so collections gets one flat dormancy
+*list instead of grepping it out of a/b/k/o separately.
+fd dormant-file record contains 50 characters.
+01 dormant-record  pic x(50).
+
+*an account number seen in more than one of the source bank files
+*gets diverted here instead of going into the sort - the same acct-num
+*showing up in two regional feeds doubles its balance in the merged
+*output if both copies are allowed through.
+fd dup-error-file record contains 62 characters.
+01 dup-error-record.
+    05 dup-error-source     pic x(12).
+    05 dup-error-data       pic x(50).
+
+*the list of bank source files to process this run, one filename per
+*record - lets operations add or drop a regional feed without a
+*recompile, up to the compiled number of merge input slots (out-1
+*thru out-5 above; MERGE's USING list is fixed at compile time like
+*any SORT/MERGE file list, so that many slots is the practical ceiling
+*without a recompile).
+fd bank-list-file record contains 50 characters.
+01 bank-list-record  pic x(50).
+
+*the minimum account balance a record has to carry to be sorted
+*through to the merge at all - read at start of run so the cutoff can
+*move without a code change.
+fd balance-param-file record contains 10 characters.
+01 balance-param-record  pic 9(8)v99.
+
+*the outside general-ledger control total this run's merged output is
+*reconciled against - a single record, same 9(8)v99 layout as
+*balthresh.dat, supplied by whatever feeds the ledger extract; if
+*ledger.dat is missing or empty the ledger comparison is skipped
+*entirely (the sort/merge reconciliation above still runs either way).
+fd ledger-extract-file record contains 10 characters.
+01 ledger-extract-record  pic 9(8)v99.
+
+fd recon-file record contains 80 characters.
+01 recon-line        pic x(80).
+
+fd summary-file record contains 80 characters.
+01 summary-line      pic x(80).
+
+fd sort-out-file record contains 50 characters.
 01 sort-out-record pic x(50).
 
 fd sort-a record contains 50 characters.
@@ -95,9 +166,130 @@ working-storage section.
        88 end-of-file            value "Y".
     05 merge-eof-flag   pic x(1) value "N".
        88 end-of-merge           value "Y".
+    05 bank-list-eof-flag  pic x(1) value "N".
+       88 end-of-bank-list          value "Y".
+    05 balance-param-eof-flag pic x(1) value "N".
+       88 end-of-balance-param     value "Y".
+    05 ledger-extract-eof-flag pic x(1) value "N".
+       88 end-of-ledger-extract    value "Y".
+    05 ledger-extract-present-flag pic x(1) value "N".
+       88 ledger-extract-present     value "Y".
+    05 filename-control-file-flag pic x(1) value "N".
+       88 end-of-filename-control-file      value "Y".
+
+01 filename-control-file-status  pic xx.
+01 bank-list-file-status         pic xx.
+01 balance-param-file-status     pic xx.
+
+*dynamic file names - defaulted to this program's own compiled-in
+*names, overridden by a matching entry in filenames.dat if present.
+01 dynamic-file-names.
+    05 dormant-file-name   pic x(50) value "dormant-accounts.out".
+    05 dup-error-file-name pic x(50) value "dupaccts.err".
+    05 recon-file-name     pic x(50) value "recon.out".
+    05 summary-file-name   pic x(50) value "summary.out".
 
 01 counters.
     05 i           pic 9(1) usage is comp.
+    05 j           pic 9(1) usage is comp.
+
+*maximum number of bank source files the compiled MERGE USING list can
+*take (out-1 thru out-5) - operations can add/drop a feed up to this
+*many just by editing bankfiles.dat.
+01 max-bank-files        pic 9(1) value 5.
+
+*the bank source filenames for this run, loaded from bankfiles.dat,
+*and the matching names sort-paragraph writes each one's sorted
+*output to - out-1 thru out-5 read those same names back for the
+*merge.
+01 bank-file-table.
+    05 bank-file-entry    pic x(50) occurs 5 times.
+01 bank-file-count       pic 9(1) value zero.
+
+01 bank-output-name-area.
+    05 bank-output-name-1  pic x(50) value "bank1.out".
+    05 bank-output-name-2  pic x(50) value "bank2.out".
+    05 bank-output-name-3  pic x(50) value "bank3.out".
+    05 bank-output-name-4  pic x(50) value "bank4.out".
+    05 bank-output-name-5  pic x(50) value "bank5.out".
+
+01 bank-output-name-table redefines bank-output-name-area.
+    05 bank-output-name    pic x(50) occurs 5 times.
+
+*the minimum balance a record must carry to be released into the
+*sort - restored from a literal 20000.00 to a value read from
+*balthresh.dat so operations can move the cutoff without a recompile.
+01 balance-threshold      pic 9(8)v99 value 20000.00.
+
+*one flag per possible account number (acct-num is pic 9(6), so zero
+*thru 999999) - direct-indexed the same way check-14 in check-data
+*flags duplicate account numbers within a single file.  Set the first
+*time an account number is released from any bank file; a later bank
+*file releasing the same number is a cross-file duplicate.
+01 cross-file-seen-table.
+    05 cross-file-seen-flag pic x(1) occurs 1000000 times value "N".
+
+*running totals for the input-vs-merged-output balance reconciliation
+*and the per-account-type summary - accumulated as records are
+*released into the sort (post threshold-filter and post duplicate
+*check, i.e. the records that actually reach the merge) and again as
+*the merge fans them out by account type.
+01 input-totals.
+    05 input-total-count    pic 9(6) value zero.
+    05 input-total-balance  pic 9(10)v99 value zero.
+
+01 balance-variance-amount pic s9(10)v99 value zero.
+
+*the ledger extract's reported balance and the variance between it
+*and out-total-balance - a small tolerance (rather than an exact
+*match like the sort/merge check above) allows for the penny-level
+*rounding differences an outside ledger feed can carry.
+01 ledger-extract-file-status pic xx.
+01 ledger-extract-balance  pic 9(8)v99 value zero.
+01 ledger-variance-amount  pic s9(8)v99 value zero.
+01 ledger-variance-abs     pic 9(8)v99 value zero.
+01 ledger-tolerance        pic 9(6)v99 value 0.01.
+
+01 output-totals.
+    05 out-a-count     pic 9(6) value zero.
+    05 out-a-balance   pic 9(10)v99 value zero.
+    05 out-b-count     pic 9(6) value zero.
+    05 out-b-balance   pic 9(10)v99 value zero.
+    05 out-k-count     pic 9(6) value zero.
+    05 out-k-balance   pic 9(10)v99 value zero.
+    05 out-o-count     pic 9(6) value zero.
+    05 out-o-balance   pic 9(10)v99 value zero.
+    05 out-total-count   pic 9(6) value zero.
+    05 out-total-balance pic 9(10)v99 value zero.
+
+01 recon-line-templates.
+    05 recon-detail-line.
+        10  filler            pic x(20) value spaces.
+        10  rl-label          pic x(30).
+        10  rl-count          pic zzzzz9.
+        10  filler            pic x(3) value spaces.
+        10  rl-balance        pic zzzzzzzzz9.99.
+    05 recon-variance-line.
+        10  filler            pic x(20) value spaces.
+        10  rv-label          pic x(30) value "BALANCE VARIANCE:".
+        10  rv-balance        pic -zzzzzzzzz9.99.
+        10  filler            pic x(2) value spaces.
+        10  rv-status         pic x(20).
+
+01 summary-line-templates.
+    05 summary-detail-line.
+        10  filler            pic x(20) value spaces.
+        10  sl-label          pic x(30).
+        10  sl-count          pic zzzzz9.
+        10  filler            pic x(3) value spaces.
+        10  sl-balance        pic zzzzzzzzz9.99.
+
+01 runlog-call-args.
+    05 runlog-call-action      pic x(5).
+    05 runlog-call-job-name    pic x(20) value "PROG2".
+    05 runlog-call-count-1     pic 9(7).
+    05 runlog-call-count-2     pic 9(7).
+    05 runlog-call-count-3     pic 9(7).
 
 procedure division.
 
@@ -105,26 +297,145 @@ procedure division.
 main section.
 
 main-paragraph.
-    perform sort-paragraph varying i from 1 by 1 until i > 3
+    move "START" to runlog-call-action.
+    move zero    to runlog-call-count-1
+                     runlog-call-count-2
+                     runlog-call-count-3.
+    call "runlog" using runlog-call-args.
+
+    perform 045-load-filenames-para.
+    perform 050-load-bank-file-list-para.
+    perform 055-load-balance-threshold-para.
+    perform 057-load-ledger-extract-para.
+
+    open output dup-error-file.
+    perform sort-paragraph varying i from 1 by 1 until i > bank-file-count.
+    close dup-error-file.
+
+    compute j = bank-file-count + 1.
+    perform 060-ensure-empty-output-para
+        varying j from j by 1
+        until j > max-bank-files.
+
+    open output dormant-file.
 
     merge merge-temp
         on ascending key m-state
         on descending key m-acct-bal
-        using out-1, out-2, out-3
-        output procedure merge-output-proc.
+        using out-1, out-2, out-3, out-4, out-5
+        output procedure merge-output-proc thru 202-done.
+
+    close dormant-file.
+
+    perform 900-reconciliation-report-para.
+    perform 910-summary-report-para.
+
+    move "END"              to runlog-call-action.
+    move out-total-count    to runlog-call-count-1.
+    move bank-file-count    to runlog-call-count-2.
+    move zero               to runlog-call-count-3.
+    call "runlog" using runlog-call-args.
 
     stop run.
 
+*reads the shared filenames.dat control file, if present, and
+*overrides this program's compiled-in file names with any matching
+*logical-name entry it contains.  Missing file / missing entry just
+*leaves the compiled-in default in dynamic-file-names alone.
+045-load-filenames-para.
+    move "N" to filename-control-file-flag.
+    open input filename-control-file.
+    if filename-control-file-status = "00"
+       perform 046-read-filename-entry-para
+           until end-of-filename-control-file
+       close filename-control-file.
+
+046-read-filename-entry-para.
+    read filename-control-file
+         at end move "Y" to filename-control-file-flag
+         not at end perform 047-apply-filename-entry-para
+    end-read.
+
+047-apply-filename-entry-para.
+    evaluate fc-logical-name
+        when "DORMANT"
+            move fc-physical-name to dormant-file-name
+        when "DUPERR"
+            move fc-physical-name to dup-error-file-name
+        when "RECON"
+            move fc-physical-name to recon-file-name
+        when "SUMMARY"
+            move fc-physical-name to summary-file-name
+        when other
+            continue
+    end-evaluate.
+
+*read the list of bank source files for this run from bankfiles.dat
+*instead of expecting exactly bank1.dat/bank2.dat/bank3.dat. there is
+*no default list to fall back on, so a missing/unreadable bankfiles.dat
+*is a controlled stop rather than a silent empty run.
+050-load-bank-file-list-para.
+    move zero to bank-file-count.
+    move "N" to bank-list-eof-flag.
+    open input bank-list-file.
+    if bank-list-file-status = "00"
+       read bank-list-file
+            at end move "Y" to bank-list-eof-flag
+       end-read
+       perform 051-load-bank-file-entry-para
+           until end-of-bank-list or bank-file-count = max-bank-files
+       close bank-list-file
+    else
+       display "bankfiles.dat not found or unreadable - cannot continue"
+       move 1 to return-code
+       stop run
+    end-if.
+
+051-load-bank-file-entry-para.
+    add 1 to bank-file-count.
+    move bank-list-record to bank-file-entry(bank-file-count).
+    read bank-list-file
+         at end move "Y" to bank-list-eof-flag
+    end-read.
+
+*the balance cutoff for sorting a record through at all used to be a
+*hardcoded 20000.00 - now read from balthresh.dat so it can move
+*without a recompile; if the parameter file is missing or empty the
+*20000.00 default from working-storage still applies.
+055-load-balance-threshold-para.
+    move "N" to balance-param-eof-flag.
+    open input balance-param-file.
+    if balance-param-file-status = "00"
+       read balance-param-file
+            at end move "Y" to balance-param-eof-flag
+       end-read
+       if not end-of-balance-param
+          move balance-param-record to balance-threshold
+       end-if
+       close balance-param-file
+    end-if.
+
+*the ledger extract total is optional - a missing or empty ledger.dat
+*just means 900-reconciliation-report-para has nothing to compare
+*against, so it skips the ledger section of recon.out entirely.
+057-load-ledger-extract-para.
+    move "N" to ledger-extract-eof-flag.
+    move "N" to ledger-extract-present-flag.
+    open input ledger-extract-file.
+    if ledger-extract-file-status = "00"
+       read ledger-extract-file
+            at end move "Y" to ledger-extract-eof-flag
+       end-read
+       if not end-of-ledger-extract
+          move ledger-extract-record    to ledger-extract-balance
+          move "Y"                      to ledger-extract-present-flag
+       end-if
+       close ledger-extract-file
+    end-if.
+
 sort-paragraph.
-    if i = 1 then
-       move "bank1.dat" to input-filename
-       move "bank1.out" to output-filename.
-    if i = 2 then
-       move "bank2.dat" to input-filename
-       move "bank2.out" to output-filename.
-    if i = 3 then
-       move "bank3.dat" to input-filename
-       move "bank3.out" to output-filename.
+    move bank-file-entry(i)    to input-filename.
+    move bank-output-name(i)   to output-filename.
 
     sort sort-temp
          on ascending key state
@@ -132,21 +443,41 @@ sort-paragraph.
          input  procedure sort-input-proc
          giving sort-out-file.
 
+*a bank file slot with nothing assigned to it this run still has to
+*exist for the merge's compiled USING list to open it - an empty file
+*contributes no records.
+060-ensure-empty-output-para.
+    evaluate j
+        when 1  open output out-1  close out-1
+        when 2  open output out-2  close out-2
+        when 3  open output out-3  close out-3
+        when 4  open output out-4  close out-4
+        when 5  open output out-5  close out-5
+    end-evaluate.
 
 
 sort-input-proc section.
-    
+
 100-open.
+    move "N" to input-eof-flag.
     open input data-file.
     read data-file at end move "Y" to input-eof-flag.
-    perform 101-release until end-of-file.    
+    perform 101-release until end-of-file.
     close data-file.
-    go to 102-done.    
+    go to 102-done.
 
 101-release.
-     move data-record in to sort-temp-record.
-*    if (acct-bal >= 20000.00) then
-       release sort-temp-record.
+    move data-record to sort-temp-record.
+    if cross-file-seen-flag(acct-num + 1) = "Y" then
+       move input-filename(1:12) to dup-error-source
+       move data-record          to dup-error-data
+       write dup-error-record
+    else
+       if (acct-bal >= balance-threshold) then
+          move "Y" to cross-file-seen-flag(acct-num + 1)
+          add 1 to input-total-count
+          add acct-bal to input-total-balance
+          release sort-temp-record.
     read data-file at end move "Y" to input-eof-flag.
 
 102-done.
@@ -170,23 +501,140 @@ merge-output-proc section.
 
 201-return.
     if m-acct-type = "A" then
-       move merge-temp-record in to sort-a-record
+       move merge-temp-record to sort-a-record
        write sort-a-record after advancing 1 line
+       add 1 to out-a-count
+       add m-acct-bal to out-a-balance
     else if m-acct-type = "B" then
-       move merge-temp-record in to sort-b-record
+       move merge-temp-record to sort-b-record
        write sort-b-record after advancing 1 line
+       add 1 to out-b-count
+       add m-acct-bal to out-b-balance
     else if m-acct-type = "K" then
-       move merge-temp-record in to sort-k-record
+       move merge-temp-record to sort-k-record
        write sort-k-record after advancing 1 line
+       add 1 to out-k-count
+       add m-acct-bal to out-k-balance
     else
-       move merge-temp-record in to sort-other-record
-       write sort-other-record after advancing 1 line.
+       move merge-temp-record to sort-other-record
+       write sort-other-record after advancing 1 line
+       add 1 to out-o-count
+       add m-acct-bal to out-o-balance.
+
+    if m-trans-count = zero then
+       move merge-temp-record to dormant-record
+       write dormant-record after advancing 1 line.
+
     return merge-temp at end move "Y" to merge-eof-flag.
 
 
 202-done.
     exit.
 
+*compare the grand total balance/count of what actually went into the
+*sort (post threshold-filter, post cross-file-duplicate check) against
+*what came out of the merge - a silent drop or double-count in the
+*sort/merge shows up here as a nonzero variance.  Also appends a
+*second comparison, this run's merged total against the outside
+*ledger extract's reported total (057-load-ledger-extract-para),
+*when one was supplied.
+900-reconciliation-report-para.
+    compute out-total-count =
+        out-a-count + out-b-count + out-k-count + out-o-count.
+    compute out-total-balance =
+        out-a-balance + out-b-balance + out-k-balance + out-o-balance.
+
+    open output recon-file.
+
+    move "RECORDS RELEASED TO SORT:    " to rl-label.
+    move input-total-count   to rl-count.
+    move input-total-balance to rl-balance.
+    write recon-line from recon-detail-line after advancing 1 line.
+
+    move "RECORDS OUT OF MERGE:        " to rl-label.
+    move out-total-count   to rl-count.
+    move out-total-balance to rl-balance.
+    write recon-line from recon-detail-line after advancing 1 line.
+
+    compute balance-variance-amount = out-total-balance - input-total-balance.
+    move balance-variance-amount to rv-balance.
+    if balance-variance-amount = zero
+       move "IN BALANCE" to rv-status
+    else
+       move "OUT OF BALANCE" to rv-status.
+    write recon-line from recon-variance-line after advancing 2 lines.
+
+*compare out-total-balance (what this run's merge actually produced)
+*against the outside ledger's own reported total for the same period -
+*catches a discrepancy between this program and the general ledger
+*that a clean sort/merge reconciliation above wouldn't show, since
+*that check only proves the sort/merge didn't lose or duplicate
+*records internally.  Skipped entirely when ledger.dat wasn't
+*supplied.
+    if ledger-extract-present
+       move "RECORDS OUT OF MERGE:        " to rl-label
+       move out-total-count          to rl-count
+       move out-total-balance        to rl-balance
+       write recon-line from recon-detail-line after advancing 2 lines
+
+       move "LEDGER EXTRACT BALANCE:      " to rl-label
+       move zero                     to rl-count
+       move ledger-extract-balance   to rl-balance
+       write recon-line from recon-detail-line after advancing 1 line
+
+       compute ledger-variance-amount =
+           out-total-balance - ledger-extract-balance
+       if ledger-variance-amount < zero
+          compute ledger-variance-abs = zero - ledger-variance-amount
+       else
+          move ledger-variance-amount to ledger-variance-abs
+       end-if
+
+       move "LEDGER VARIANCE:" to rv-label
+       move ledger-variance-amount to rv-balance
+       if ledger-variance-abs <= ledger-tolerance
+          move "IN BALANCE" to rv-status
+       else
+          move "OUT OF BALANCE" to rv-status
+       end-if
+       write recon-line from recon-variance-line after advancing 1 line
+    end-if.
+
+    close recon-file.
+
+*a short per-account-type record/balance breakdown so a large or
+*unexpected "other" bucket (anything not type A/B/K) stands out
+*immediately instead of requiring someone to total four files by hand.
+910-summary-report-para.
+    open output summary-file.
+
+    move "TYPE A (a.out):               " to sl-label.
+    move out-a-count   to sl-count.
+    move out-a-balance to sl-balance.
+    write summary-line from summary-detail-line after advancing 1 line.
+
+    move "TYPE B (b.out):               " to sl-label.
+    move out-b-count   to sl-count.
+    move out-b-balance to sl-balance.
+    write summary-line from summary-detail-line after advancing 1 line.
+
+    move "TYPE K (k.out):               " to sl-label.
+    move out-k-count   to sl-count.
+    move out-k-balance to sl-balance.
+    write summary-line from summary-detail-line after advancing 1 line.
+
+    move "OTHER  (o.out):               " to sl-label.
+    move out-o-count   to sl-count.
+    move out-o-balance to sl-balance.
+    write summary-line from summary-detail-line after advancing 1 line.
+
+    move "GRAND TOTAL:                  " to sl-label.
+    move out-total-count   to sl-count.
+    move out-total-balance to sl-balance.
+    write summary-line from summary-detail-line after advancing 2 lines.
+
+    close summary-file.
+
 
 
 
