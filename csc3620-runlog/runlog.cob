@@ -0,0 +1,99 @@
+***************************************
+* Shared run-log subprogram - runlog
+*  Sumit Khanna - Dr. Hume's 3620
+*
+*  Called by check-data, prog2, prog3,
+*   and Hashing at the start and end of
+*   their own runs so there is one
+*   common place (run-log.out) to check
+*   overnight batch health - job name,
+*   start/end timestamp, and whatever
+*   key record counts the calling
+*   program passes at END - instead of
+*   inferring it from file timestamps.
+*  Each call opens run-log.out in
+*   extend mode, appends one line, and
+*   closes it again, so the log
+*   survives across the separate runs
+*   of four otherwise unrelated
+*   executables.
+***************************************
+
+identification division.
+
+program-id. runlog.
+author.     Sumit Khanna.
+
+environment division.
+
+configuration section.
+source-computer. VAX-Alpha.
+
+input-output section.
+file-control.
+    select run-log-file assign to "run-log.out"
+        organization is sequential
+        file status is run-log-file-status.
+
+data division.
+
+file section.
+fd run-log-file record contains 80 characters.
+01 run-log-line   pic x(80).
+
+working-storage section.
+
+01 run-log-file-status   pic xx.
+
+01 run-log-timestamp.
+    05 rl-date        pic 9(8).
+    05 rl-time        pic 9(8).
+
+01 run-log-output-line.
+    05 rl-job-name-out   pic x(20).
+    05 filler            pic x(2) value spaces.
+    05 rl-action-out     pic x(5).
+    05 filler            pic x(2) value spaces.
+    05 rl-date-out       pic 9(8).
+    05 filler            pic x(1) value spaces.
+    05 rl-time-out       pic 9(6).
+    05 filler            pic x(2) value spaces.
+    05 rl-count-1-out    pic z,zzz,zz9.
+    05 filler            pic x(1) value spaces.
+    05 rl-count-2-out    pic z,zzz,zz9.
+    05 filler            pic x(1) value spaces.
+    05 rl-count-3-out    pic z,zzz,zz9.
+
+linkage section.
+
+01 runlog-request.
+    05 runlog-action          pic x(5).
+       88 runlog-run-started         value "START".
+       88 runlog-run-ended           value "END".
+    05 runlog-job-name        pic x(20).
+    05 runlog-record-count-1  pic 9(7).
+    05 runlog-record-count-2  pic 9(7).
+    05 runlog-record-count-3  pic 9(7).
+
+procedure division using runlog-request.
+
+main-line-para.
+    accept rl-date from date yyyymmdd.
+    accept rl-time from time.
+    move spaces to run-log-output-line.
+    move runlog-job-name   to rl-job-name-out.
+    move runlog-action     to rl-action-out.
+    move rl-date           to rl-date-out.
+    move rl-time(1:6)      to rl-time-out.
+    if runlog-run-ended
+       move runlog-record-count-1 to rl-count-1-out
+       move runlog-record-count-2 to rl-count-2-out
+       move runlog-record-count-3 to rl-count-3-out
+    end-if.
+    open extend run-log-file.
+    if run-log-file-status not = "00"
+       open output run-log-file
+    end-if.
+    write run-log-line from run-log-output-line.
+    close run-log-file.
+    goback.
